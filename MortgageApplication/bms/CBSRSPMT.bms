@@ -0,0 +1,20 @@
+CBSRSPS  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+CBSRSPM  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+TITLE1   DFHMDF POS=(1,1),LENGTH=40,ATTRB=(PROT,BRT),                 X
+               INITIAL='CBS API LOG - RESPONSE CODE MAINTENANCE'
+TRANL    DFHMDF POS=(1,60),LENGTH=4,ATTRB=(PROT,ASKIP)
+ACCTNBR  DFHMDF POS=(3,20),LENGTH=9,ATTRB=(UNPROT,NUM,IC)
+APINAME  DFHMDF POS=(4,20),LENGTH=15,ATTRB=(UNPROT)
+TIMESTMP DFHMDF POS=(5,20),LENGTH=26,ATTRB=(UNPROT)
+RESPCD   DFHMDF POS=(7,20),LENGTH=4,ATTRB=(PROT)
+RETRYCNT DFHMDF POS=(8,20),LENGTH=9,ATTRB=(PROT)
+MSGLINE  DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT)
+       DFHMSD TYPE=FINAL
+       END
