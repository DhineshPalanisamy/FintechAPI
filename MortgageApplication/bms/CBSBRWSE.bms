@@ -0,0 +1,36 @@
+CBSBRWS  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+CBSBRWT  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+TITLE1   DFHMDF POS=(1,1),LENGTH=40,ATTRB=(PROT,BRT),                 X
+               INITIAL='CBS API LOG - ACCOUNT ACTIVITY BROWSE'
+TRANL    DFHMDF POS=(1,60),LENGTH=4,ATTRB=(PROT,ASKIP)
+ACCTNBR  DFHMDF POS=(3,20),LENGTH=9,ATTRB=(UNPROT,NUM,IC)
+HDRLINE  DFHMDF POS=(5,1),LENGTH=60,ATTRB=(PROT,BRT),                 X
+               INITIAL='API TYPE   API NAME        TIME STAMP'
+DET1TYP  DFHMDF POS=(7,1),LENGTH=10,ATTRB=(PROT)
+DET1NAM  DFHMDF POS=(7,12),LENGTH=15,ATTRB=(PROT)
+DET1TS   DFHMDF POS=(7,29),LENGTH=26,ATTRB=(PROT)
+DET2TYP  DFHMDF POS=(8,1),LENGTH=10,ATTRB=(PROT)
+DET2NAM  DFHMDF POS=(8,12),LENGTH=15,ATTRB=(PROT)
+DET2TS   DFHMDF POS=(8,29),LENGTH=26,ATTRB=(PROT)
+DET3TYP  DFHMDF POS=(9,1),LENGTH=10,ATTRB=(PROT)
+DET3NAM  DFHMDF POS=(9,12),LENGTH=15,ATTRB=(PROT)
+DET3TS   DFHMDF POS=(9,29),LENGTH=26,ATTRB=(PROT)
+DET4TYP  DFHMDF POS=(10,1),LENGTH=10,ATTRB=(PROT)
+DET4NAM  DFHMDF POS=(10,12),LENGTH=15,ATTRB=(PROT)
+DET4TS   DFHMDF POS=(10,29),LENGTH=26,ATTRB=(PROT)
+DET5TYP  DFHMDF POS=(11,1),LENGTH=10,ATTRB=(PROT)
+DET5NAM  DFHMDF POS=(11,12),LENGTH=15,ATTRB=(PROT)
+DET5TS   DFHMDF POS=(11,29),LENGTH=26,ATTRB=(PROT)
+PAYLOAD  DFHMDF POS=(14,1),LENGTH=79,ATTRB=(PROT)
+PFKEYS   DFHMDF POS=(23,1),LENGTH=53,ATTRB=(PROT),                    X
+               INITIAL='PF8=NEXT PAGE  PF3=EXIT'
+MSGLINE  DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT,BRT)
+       DFHMSD TYPE=FINAL
+       END
