@@ -0,0 +1,26 @@
+//CBSVSMLD JOB (ACCTG),'VSAM NIGHTLY LOAD',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CBSVSMLD - NIGHTLY REFRESH OF THE CBS_API_LOG_DTL VSAM   *
+//* KSDS LOOKUP MIRROR KEYED ON ACCOUNT NUMBER + TIME STAMP.      *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE MORT.PROD.CBSAPILOG.VSAM CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(MORT.PROD.CBSAPILOG.VSAM)     -
+         INDEXED                                     -
+         KEYS(35 0)                                  -
+         RECORDSIZE(4070 4070)                       -
+         FREESPACE(10 10)                             -
+         VOLUMES(MORTV1))                             -
+    DATA (NAME(MORT.PROD.CBSAPILOG.VSAM.DATA))        -
+    INDEX(NAME(MORT.PROD.CBSAPILOG.VSAM.INDEX))
+/*
+//STEP010  EXEC PGM=CBSVSMLD
+//STEPLIB  DD DSN=MORT.PROD.LOADLIB,DISP=SHR
+//VSAMOUT  DD DSN=MORT.PROD.CBSAPILOG.VSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
