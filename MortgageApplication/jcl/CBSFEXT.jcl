@@ -0,0 +1,15 @@
+//CBSFEXT JOB (ACCTG),'FRAUD FEED EXTRACT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CBSFEXT - NIGHTLY EXTRACT OF CBS_API_LOG_DTL SHIPPED TO   *
+//* THE EXTERNAL FRAUD-MONITORING INTERFACE.                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBSFEXT
+//STEPLIB  DD DSN=MORT.PROD.LOADLIB,DISP=SHR
+//FRDFEED  DD DSN=MORT.PROD.FRAUDFD.EXTRACT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300),
+//         SPACE=(TRK,(50,25),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
