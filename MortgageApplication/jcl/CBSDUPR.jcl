@@ -0,0 +1,18 @@
+//CBSDUPR  JOB (ACCTG),'DUP CALL DETECT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CBSDUPR - DUPLICATE-CALL DETECTOR OVER TODAY'S           *
+//* CBS_API_LOG_DTL ROWS. FLAGS REPEAT CALLS FOR THE SAME         *
+//* ACCOUNT/API-TYPE/API-NAME WITHIN THE WINDOW-SECONDS ON        *
+//* CTLCARD AND WRITES AN EXCEPTIONS REPORT WITH A SUPPRESSED-    *
+//* DUPLICATE COUNT PER ACCOUNT.                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBSDUPR
+//STEPLIB  DD DSN=MORT.PROD.LOADLIB,DISP=SHR
+//CTLCARD  DD *
+00005
+/*
+//DUPRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
