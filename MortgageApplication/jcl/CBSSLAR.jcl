@@ -0,0 +1,13 @@
+//CBSSLAR JOB (ACCTG),'SLA BREACH RPT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CBSSLAR - SLA BREACH REPORT OFF CBS_API_LOG_DTL          *
+//* DURATION_MS AGAINST PER-API-TYPE/API-NAME THRESHOLDS.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBSSLAR
+//STEPLIB  DD DSN=MORT.PROD.LOADLIB,DISP=SHR
+//SLATHRSH DD DSN=MORT.PROD.SLA.THRESHOLDS,DISP=SHR
+//SLARPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
