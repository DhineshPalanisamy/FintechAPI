@@ -0,0 +1,13 @@
+//CBSRECON JOB (ACCTG),'API LOG RECON',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CBSRECON - RECONCILES CBS_API_LOG_DTL ENTRIES AGAINST    *
+//* THE MORTGAGE ACCOUNT MASTER, REPORTING ORPHANED API CALLS.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBSRECON
+//STEPLIB  DD DSN=MORT.PROD.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=MORT.PROD.ACCTMAST.VSAM,DISP=SHR
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
