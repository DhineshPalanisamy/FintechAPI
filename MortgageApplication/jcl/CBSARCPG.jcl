@@ -0,0 +1,21 @@
+//CBSARCPG JOB (ACCTG),'ARCHIVE/PURGE LOG',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CBSARCPG - ARCHIVE AND PURGE CBS_API_LOG_DTL ROWS OLDER  *
+//* THAN THE RETENTION-DAYS CUTOFF ON CTLCARD, COMMITTING EVERY   *
+//* COMMIT-INTERVAL ROWS. RESTARTABLE VIA CKPTFILE.               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBSARCPG
+//STEPLIB  DD DSN=MORT.PROD.LOADLIB,DISP=SHR
+//CTLCARD  DD *
+09005000
+/*
+//ARCHOUT  DD DSN=MORT.PROD.CBSAPILOG.ARCHIVE,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(50,50),RLSE),
+//         DCB=(RECFM=FB,LRECL=4073)
+//CKPTFILE DD DSN=MORT.PROD.CBSARCPG.CKPT,
+//         DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
