@@ -0,0 +1,11 @@
+//CBSDACTR JOB (ACCTG),'DAILY API RPT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CBSDACTR - DAILY API ACTIVITY REPORT OFF CBS_API_LOG_DTL *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBSDACTR
+//STEPLIB  DD DSN=MORT.PROD.LOADLIB,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
