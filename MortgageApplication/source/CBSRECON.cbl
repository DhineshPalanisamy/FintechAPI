@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSRECON.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSRECON - ORPHAN-CALL RECONCILIATION                        *
+      *  WALKS CBS_API_LOG_DTL ENTRIES BY H4-ACCOUNT-NUMBER AND       *
+      *  CROSS-CHECKS EACH LOGGED API CALL AGAINST THE MORTGAGE       *
+      *  ACCOUNT MASTER FILE TO CATCH CASES WHERE THE ACCOUNT DOES    *
+      *  NOT EXIST OR IS CLOSED. ORPHANS GO TO AN EXCEPTION REPORT.   *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MA-ACCOUNT-NUMBER
+               FILE STATUS IS WS-MAST-STATUS.
+
+           SELECT EXCEPTION-RPT ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY CBSMAST.
+
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY CBSLOG.
+           COPY CBSRECX.
+
+       01  WS-MAST-STATUS               PIC X(2) VALUE SPACES.
+           88 MAST-FOUND                    VALUE '00'.
+           88 MAST-NOT-FOUND                VALUE '23'.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW                 PIC X(1) VALUE 'N'.
+              88 END-OF-CURSOR               VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-ROWS-CHECKED           PIC S9(9) COMP VALUE ZERO.
+           05 WS-ORPHANS-FOUND          PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-EDIT-FIELDS.
+           05 WS-ACCT-NBR-EDIT          PIC ZZZZZZZZ9.
+
+       01  WS-HEADING-1.
+           05 FILLER                    PIC X(45)
+              VALUE 'CBS_API_LOG_DTL ORPHAN-CALL RECONCILIATION'.
+
+       01  WS-HEADING-2.
+           05 FILLER                    PIC X(9)  VALUE 'ACCT NBR'.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(10) VALUE 'API TYPE'.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(15) VALUE 'API NAME'.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(30) VALUE 'REASON'.
+
+       01  WS-SUMMARY-LINE.
+           05 FILLER                    PIC X(25)
+              VALUE 'TOTAL ROWS CHECKED......'.
+           05 WS-SUM-CHECKED-EDIT       PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-SUMMARY-LINE-2.
+           05 FILLER                    PIC X(25)
+              VALUE 'TOTAL ORPHANS FOUND.....'.
+           05 WS-SUM-ORPHAN-EDIT        PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-SQL-HOST-VARS.
+           05 HV-PREV-ACCOUNT-NUMBER    PIC S9(9) COMP VALUE -1.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CURSOR
+               UNTIL END-OF-CURSOR
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           OPEN OUTPUT EXCEPTION-RPT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2
+           EXEC SQL
+               DECLARE RECON-CSR CURSOR FOR
+               SELECT ACCOUNT_NUMBER, API_TYPE,
+                      API_NAME, TIME_STAMP
+                 FROM COREBK.CBS_API_LOG_DTL
+                WHERE SEQUENCE_NUMBER = 1
+                ORDER BY ACCOUNT_NUMBER
+           END-EXEC
+           EXEC SQL
+               OPEN RECON-CSR
+           END-EXEC.
+
+       2000-PROCESS-CURSOR.
+           EXEC SQL
+               FETCH RECON-CSR
+                 INTO :H4-ACCOUNT-NUMBER, :H4-API-TYPE,
+                      :H4-API-NAME, :H4-TIME-STAMP
+           END-EXEC
+           IF SQLCODE = 100
+               SET END-OF-CURSOR TO TRUE
+           ELSE
+               PERFORM 2100-CHECK-ACCOUNT
+               ADD 1 TO WS-ROWS-CHECKED
+           END-IF.
+
+       2100-CHECK-ACCOUNT.
+           IF H4-ACCOUNT-NUMBER NOT = HV-PREV-ACCOUNT-NUMBER
+               MOVE H4-ACCOUNT-NUMBER TO MA-ACCOUNT-NUMBER
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY MOVE '23' TO WS-MAST-STATUS
+                   NOT INVALID KEY MOVE '00' TO WS-MAST-STATUS
+               END-READ
+               MOVE H4-ACCOUNT-NUMBER TO HV-PREV-ACCOUNT-NUMBER
+           END-IF
+           IF MAST-NOT-FOUND
+               MOVE 'ACCOUNT NOT ON MASTER FILE' TO RX-REASON
+               PERFORM 2200-WRITE-EXCEPTION
+           ELSE
+               IF MA-STATUS-CLOSED
+                   MOVE 'ACCOUNT IS CLOSED' TO RX-REASON
+                   PERFORM 2200-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+
+       2200-WRITE-EXCEPTION.
+           MOVE H4-ACCOUNT-NUMBER  TO WS-ACCT-NBR-EDIT
+           MOVE WS-ACCT-NBR-EDIT   TO RX-ACCOUNT-NUMBER
+           MOVE H4-API-TYPE        TO RX-API-TYPE
+           MOVE H4-API-NAME        TO RX-API-NAME
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM RECON-EXCEPTION-LINE
+           ADD 1 TO WS-ORPHANS-FOUND.
+
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE RECON-CSR
+           END-EXEC
+           MOVE WS-ROWS-CHECKED  TO WS-SUM-CHECKED-EDIT
+           MOVE WS-ORPHANS-FOUND TO WS-SUM-ORPHAN-EDIT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE-2
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE EXCEPTION-RPT.
