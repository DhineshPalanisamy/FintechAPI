@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSARCPG.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSARCPG - ARCHIVE AND PURGE CBS_API_LOG_DTL                 *
+      *  COPIES ROWS OLDER THAN A CONFIGURABLE CUTOFF (H4-TIME-STAMP) *
+      *  TO A SEQUENTIAL ARCHIVE FILE, THEN DELETES THEM FROM DB2.    *
+      *  COMMITS EVERY N ROWS AND WRITES A RESTART CHECKPOINT (LAST   *
+      *  ACCOUNT-NUMBER/TIME-STAMP PROCESSED) SO AN ABEND MID-RUN CAN *
+      *  RESUME WITHOUT REPROCESSING OR DOUBLE-DELETING ROWS.         *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARCHIVE-FILE ASSIGN TO ARCHOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RRN
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+       01  FD-CONTROL-CARD             PIC X(80).
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F.
+       01  FD-ARCHIVE-RECORD           PIC X(4073).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  FD-CHECKPOINT-RECORD        PIC X(43).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY CBSLOG.
+           COPY CBSARCR.
+           COPY CBSRSTC.
+           COPY CBSARCP.
+
+       01  WS-CKPT-RRN                 PIC 9(8)  COMP VALUE 1.
+       01  WS-CKPT-STATUS              PIC X(2)  VALUE SPACES.
+           88 CKPT-OK                       VALUE '00'.
+           88 CKPT-NOT-FOUND                VALUE '23'.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW                PIC X(1) VALUE 'N'.
+              88 END-OF-CURSOR              VALUE 'Y'.
+           05 WS-CKPT-EXISTS-SW        PIC X(1) VALUE 'N'.
+              88 CKPT-EXISTS                VALUE 'Y'.
+
+       01  WS-COMMIT-COUNTER           PIC S9(9) COMP VALUE ZERO.
+
+      *    KEY OF THE LAST ROW DELETED SINCE THE PRIOR COMMIT - HELD
+      *    HERE UNTIL 2400-COMMIT-WORK CONFIRMS THAT DELETE IS DURABLE,
+      *    SO THE CHECKPOINT NEVER ADVANCES PAST WORK DB2 COULD STILL
+      *    ROLL BACK.
+       01  WS-CKPT-PEND-ACCT-NBR       PIC S9(9) COMP.
+       01  WS-CKPT-PEND-TIME-STAMP     PIC X(26).
+       01  WS-CKPT-PEND-SEQ-NBR        PIC S9(9) COMP.
+
+       01  WS-DATE-FIELDS.
+           05 WS-TODAY-DATE            PIC 9(8).
+           05 WS-CUTOFF-DATE           PIC 9(8).
+           05 WS-CUTOFF-INT.
+              10 WS-CUTOFF-INT-DAYS    PIC S9(9) COMP.
+
+       01  WS-CUTOFF-TIMESTAMP         PIC X(26).
+
+       01  WS-SQL-HOST-VARS.
+           05 HV-CUTOFF-TIMESTAMP      PIC X(26).
+           05 HV-RESUME-ACCT-NBR       PIC S9(9) COMP.
+           05 HV-RESUME-TIME-STAMP     PIC X(26).
+           05 HV-RESUME-SEQ-NBR        PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CURSOR
+               UNTIL END-OF-CURSOR
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CONTROL-CARD-FILE
+           READ CONTROL-CARD-FILE INTO ARCHIVE-CONTROL-CARD
+           CLOSE CONTROL-CARD-FILE
+
+           OPEN I-O CHECKPOINT-FILE
+           MOVE 1 TO WS-CKPT-RRN
+           READ CHECKPOINT-FILE INTO RESTART-CHECKPOINT-RECORD
+           IF CKPT-OK AND RC-STATUS-IN-PROGRESS
+               SET CKPT-EXISTS TO TRUE
+           ELSE
+               MOVE ZERO   TO RC-LAST-ACCOUNT-NUMBER
+                              RC-LAST-SEQUENCE-NUMBER
+                              RC-ROWS-ARCHIVED
+                              RC-ROWS-DELETED
+               MOVE SPACES TO RC-LAST-TIME-STAMP
+               SET RC-STATUS-IN-PROGRESS TO TRUE
+           END-IF
+
+           PERFORM 1100-OPEN-ARCHIVE-FILE
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-CUTOFF-INT-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+               CC-RETENTION-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INT-DAYS)
+                                          TO WS-CUTOFF-DATE
+           STRING WS-CUTOFF-DATE(1:4) '-' WS-CUTOFF-DATE(5:2) '-'
+                  WS-CUTOFF-DATE(7:2) '-00.00.00.000000'
+                  DELIMITED BY SIZE INTO WS-CUTOFF-TIMESTAMP
+           MOVE WS-CUTOFF-TIMESTAMP TO HV-CUTOFF-TIMESTAMP
+
+           IF CKPT-EXISTS
+               MOVE RC-LAST-ACCOUNT-NUMBER  TO HV-RESUME-ACCT-NBR
+               MOVE RC-LAST-TIME-STAMP      TO HV-RESUME-TIME-STAMP
+               MOVE RC-LAST-SEQUENCE-NUMBER TO HV-RESUME-SEQ-NBR
+               EXEC SQL
+                   DECLARE ARCPRG-CSR CURSOR WITH HOLD FOR
+                   SELECT ACCOUNT_NUMBER, API_TYPE, API_COPYBOOK,
+                          API_NAME, TIME_STAMP, API_RESPONSE_CODE,
+                          API_RETRY_COUNT, SEQUENCE_NUMBER,
+                          DURATION_MS
+                     FROM COREBK.CBS_API_LOG_DTL
+                    WHERE TIME_STAMP < :HV-CUTOFF-TIMESTAMP
+                      AND (ACCOUNT_NUMBER > :HV-RESUME-ACCT-NBR
+                       OR (ACCOUNT_NUMBER = :HV-RESUME-ACCT-NBR
+                       AND TIME_STAMP > :HV-RESUME-TIME-STAMP)
+                       OR (ACCOUNT_NUMBER = :HV-RESUME-ACCT-NBR
+                       AND TIME_STAMP = :HV-RESUME-TIME-STAMP
+                       AND SEQUENCE_NUMBER > :HV-RESUME-SEQ-NBR))
+                    FOR UPDATE OF API_TYPE
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   DECLARE ARCPRG-CSR CURSOR WITH HOLD FOR
+                   SELECT ACCOUNT_NUMBER, API_TYPE, API_COPYBOOK,
+                          API_NAME, TIME_STAMP, API_RESPONSE_CODE,
+                          API_RETRY_COUNT, SEQUENCE_NUMBER,
+                          DURATION_MS
+                     FROM COREBK.CBS_API_LOG_DTL
+                    WHERE TIME_STAMP < :HV-CUTOFF-TIMESTAMP
+                    FOR UPDATE OF API_TYPE
+               END-EXEC
+           END-IF
+
+           EXEC SQL
+               OPEN ARCPRG-CSR
+           END-EXEC.
+
+       1100-OPEN-ARCHIVE-FILE.
+           IF CKPT-EXISTS
+               OPEN EXTEND ARCHIVE-FILE
+           ELSE
+               OPEN OUTPUT ARCHIVE-FILE
+           END-IF.
+
+       2000-PROCESS-CURSOR.
+           EXEC SQL
+               FETCH ARCPRG-CSR
+                 INTO :H4-ACCOUNT-NUMBER, :H4-API-TYPE,
+                      :H4-API-COPYBOOK,
+                      :H4-API-NAME, :H4-TIME-STAMP,
+                      :H4-API-RESPONSE-CODE :INDSTRUC(6),
+                      :H4-API-RETRY-COUNT :INDSTRUC(7),
+                      :H4-SEQUENCE-NUMBER,
+                      :H4-DURATION-MS :INDSTRUC(9)
+           END-EXEC
+           IF SQLCODE = 100
+               SET END-OF-CURSOR TO TRUE
+               IF WS-COMMIT-COUNTER > 0
+                   PERFORM 2400-COMMIT-WORK
+               END-IF
+           ELSE
+               PERFORM 2100-ARCHIVE-ROW
+               PERFORM 2200-DELETE-ROW
+               MOVE H4-ACCOUNT-NUMBER  TO WS-CKPT-PEND-ACCT-NBR
+               MOVE H4-TIME-STAMP      TO WS-CKPT-PEND-TIME-STAMP
+               MOVE H4-SEQUENCE-NUMBER TO WS-CKPT-PEND-SEQ-NBR
+               ADD 1 TO WS-COMMIT-COUNTER
+               IF WS-COMMIT-COUNTER >= CC-COMMIT-INTERVAL
+                   PERFORM 2400-COMMIT-WORK
+               END-IF
+           END-IF.
+
+       2100-ARCHIVE-ROW.
+           MOVE H4-ACCOUNT-NUMBER      TO AR-ACCOUNT-NUMBER
+           MOVE H4-API-TYPE            TO AR-API-TYPE
+           MOVE H4-API-COPYBOOK-LEN    TO AR-API-COPYBOOK-LEN
+           MOVE H4-API-COPYBOOK-TEXT   TO AR-API-COPYBOOK-TEXT
+           MOVE H4-API-NAME            TO AR-API-NAME
+           MOVE H4-TIME-STAMP          TO AR-TIME-STAMP
+           IF INDSTRUC(6) < ZERO
+               MOVE SPACES TO AR-API-RESPONSE-CODE
+           ELSE
+               MOVE H4-API-RESPONSE-CODE TO AR-API-RESPONSE-CODE
+           END-IF
+           IF INDSTRUC(7) < ZERO
+               MOVE ZERO TO AR-API-RETRY-COUNT
+           ELSE
+               MOVE H4-API-RETRY-COUNT TO AR-API-RETRY-COUNT
+           END-IF
+           MOVE H4-SEQUENCE-NUMBER     TO AR-SEQUENCE-NUMBER
+           IF INDSTRUC(9) < ZERO
+               MOVE ZERO TO AR-DURATION-MS
+           ELSE
+               MOVE H4-DURATION-MS TO AR-DURATION-MS
+           END-IF
+           MOVE ARCH-API-LOG-RECORD    TO FD-ARCHIVE-RECORD
+           WRITE FD-ARCHIVE-RECORD
+           ADD 1 TO RC-ROWS-ARCHIVED.
+
+       2200-DELETE-ROW.
+           EXEC SQL
+               DELETE FROM COREBK.CBS_API_LOG_DTL
+                WHERE CURRENT OF ARCPRG-CSR
+           END-EXEC
+           ADD 1 TO RC-ROWS-DELETED.
+
+       2300-UPDATE-CHECKPOINT.
+           MOVE WS-CKPT-PEND-ACCT-NBR  TO RC-LAST-ACCOUNT-NUMBER
+           MOVE WS-CKPT-PEND-TIME-STAMP TO RC-LAST-TIME-STAMP
+           MOVE WS-CKPT-PEND-SEQ-NBR   TO RC-LAST-SEQUENCE-NUMBER
+           MOVE RESTART-CHECKPOINT-RECORD TO FD-CHECKPOINT-RECORD
+           MOVE 1 TO WS-CKPT-RRN
+           REWRITE FD-CHECKPOINT-RECORD
+           IF NOT CKPT-OK
+               WRITE FD-CHECKPOINT-RECORD
+           END-IF.
+
+      *    THE CHECKPOINT IS ONLY ADVANCED AFTER COMMIT CONFIRMS THE
+      *    ARCHIVED/DELETED ROWS IN THIS BATCH ARE DURABLE - OTHERWISE
+      *    AN ABEND BETWEEN COMMITS WOULD LEAVE THE CHECKPOINT AHEAD OF
+      *    WORK DB2 ROLLED BACK, MAKING THOSE ROWS UNREACHABLE ON RESTART.
+       2400-COMMIT-WORK.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           PERFORM 2300-UPDATE-CHECKPOINT
+           MOVE ZERO TO WS-COMMIT-COUNTER.
+
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE ARCPRG-CSR
+           END-EXEC
+           SET RC-STATUS-COMPLETE TO TRUE
+           MOVE RESTART-CHECKPOINT-RECORD TO FD-CHECKPOINT-RECORD
+           MOVE 1 TO WS-CKPT-RRN
+           REWRITE FD-CHECKPOINT-RECORD
+           IF NOT CKPT-OK
+               WRITE FD-CHECKPOINT-RECORD
+           END-IF
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           CLOSE ARCHIVE-FILE
+           CLOSE CHECKPOINT-FILE.
