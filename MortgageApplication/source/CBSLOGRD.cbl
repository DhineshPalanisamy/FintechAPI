@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSLOGRD.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSLOGRD - CHUNKED API_COPYBOOK REASSEMBLY SUBPROGRAM         *
+      *  COMPANION TO CBSLOGWR. GIVEN THE ACCOUNT_NUMBER/API_NAME/     *
+      *  TIME_STAMP KEY OF A LOGGED API CALL, READS ALL ROWS FOR THAT  *
+      *  KEY IN SEQUENCE_NUMBER ORDER AND CONCATENATES THEIR CHUNKS    *
+      *  BACK INTO A SINGLE PAYLOAD SO THE ORIGINAL COPYBOOK CAN BE    *
+      *  REPLAYED OR DISPLAYED WHOLE, EVEN WHEN IT SPANNED ROWS.       *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY CBSLOG.
+
+       01  WS-CHUNK-OFFSET              PIC S9(8) COMP VALUE ZERO.
+       01  WS-ROWS-READ                 PIC S9(9) COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+           COPY CBSLOGX.
+
+       PROCEDURE DIVISION USING CBSLOGX-PARMS.
+       0000-MAIN-CONTROL.
+           SET LX-RC-OK TO TRUE
+           MOVE ZERO   TO LX-PAYLOAD-LENGTH
+           MOVE ZERO   TO WS-CHUNK-OFFSET
+           MOVE ZERO   TO WS-ROWS-READ
+           MOVE SPACES TO LX-PAYLOAD-TEXT
+
+           EXEC SQL
+               DECLARE LOGRD-CSR CURSOR FOR
+               SELECT API_COPYBOOK
+                 FROM COREBK.CBS_API_LOG_DTL
+                WHERE ACCOUNT_NUMBER = :LX-ACCOUNT-NUMBER
+                  AND API_NAME       = :LX-API-NAME
+                  AND TIME_STAMP     = :LX-TIME-STAMP
+                ORDER BY SEQUENCE_NUMBER
+           END-EXEC
+
+           EXEC SQL
+               OPEN LOGRD-CSR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET LX-RC-SQL-ERROR TO TRUE
+           ELSE
+               PERFORM 1000-FETCH-CHUNKS
+                   UNTIL SQLCODE NOT = 0
+                      OR NOT LX-RC-OK
+
+               EXEC SQL
+                   CLOSE LOGRD-CSR
+               END-EXEC
+
+               IF LX-RC-OK AND WS-ROWS-READ = ZERO
+                   SET LX-RC-NOT-FOUND TO TRUE
+               END-IF
+           END-IF
+           GOBACK.
+
+       1000-FETCH-CHUNKS.
+           EXEC SQL
+               FETCH LOGRD-CSR
+                INTO :H4-API-COPYBOOK
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-ROWS-READ
+               IF WS-CHUNK-OFFSET + H4-API-COPYBOOK-LEN
+                       > LENGTH OF LX-PAYLOAD-TEXT
+                   SET LX-RC-TRUNCATED TO TRUE
+               ELSE
+                   IF H4-API-COPYBOOK-LEN > 0
+                       MOVE H4-API-COPYBOOK-TEXT(1:H4-API-COPYBOOK-LEN)
+                         TO LX-PAYLOAD-TEXT(WS-CHUNK-OFFSET + 1 :
+                                            H4-API-COPYBOOK-LEN)
+                   END-IF
+                   ADD H4-API-COPYBOOK-LEN TO WS-CHUNK-OFFSET
+                   MOVE WS-CHUNK-OFFSET TO LX-PAYLOAD-LENGTH
+               END-IF
+           ELSE
+               IF SQLCODE NOT = 100
+                   SET LX-RC-SQL-ERROR TO TRUE
+               END-IF
+           END-IF.
