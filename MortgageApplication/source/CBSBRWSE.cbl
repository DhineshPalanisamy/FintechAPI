@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSBRWSE.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSBRWSE - ONLINE ACCOUNT ACTIVITY BROWSE (TRANSID BRSE)      *
+      *  LETS AN OPS ANALYST KEY AN ACCOUNT NUMBER AND PAGE THROUGH    *
+      *  ITS CBS_API_LOG_DTL CALL HISTORY NEWEST-FIRST BY BROWSING     *
+      *  THE CBSVSAM KSDS MIRROR BACKWARDS (READPREV) INSTEAD OF       *
+      *  HITTING DB2 DIRECTLY. THE NEWEST ROW ON EACH PAGE HAS ITS     *
+      *  API_COPYBOOK PAYLOAD DECODED VIA CBSLOGRD AND PREVIEWED.      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAM-API-LOG-FILE ASSIGN TO CBSVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VS-KEY
+               FILE STATUS IS WS-VSAM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAM-API-LOG-FILE.
+           COPY CBSVSAM.
+
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY CBSBRWS.
+
+       01  WS-VSAM-STATUS               PIC X(2) VALUE SPACES.
+           88 VSAM-OK                       VALUE '00'.
+           88 VSAM-NOTFND                   VALUE '23'.
+           88 VSAM-ENDFILE                  VALUE '10'.
+
+       01  WS-RESP                      PIC S9(8) COMP.
+
+      *    SENT AS THE OUTBOUND COMMAREA ONLY ON THE VERY FIRST
+      *    INVOCATION (EIBCALEN = 0), BEFORE ANY REAL COMMAREA EXISTS -
+      *    MUST MATCH THE LENGTH OF DFHCOMMAREA IN CBSBRWM (94 BYTES)
+      *    SO THE UNADDRESSED LINKAGE-SECTION DFHCOMMAREA IS NEVER
+      *    REFERENCED WHEN NO COMMAREA HAS BEEN PASSED IN.
+       01  WS-INITIAL-COMMAREA           PIC X(94) VALUE SPACES.
+
+       01  WS-PAGE-SIZE                 PIC S9(4) COMP VALUE 5.
+       01  WS-LINES-READ                PIC S9(4) COMP.
+
+       01  WS-PAGE-TABLE.
+           05 WS-PAGE-ENTRY OCCURS 5 TIMES.
+              10 WS-PE-API-TYPE         PIC X(10).
+              10 WS-PE-API-NAME         PIC X(15).
+              10 WS-PE-TIME-STAMP       PIC X(26).
+           05 WS-PE-IDX                 PIC S9(4) COMP.
+
+           COPY CBSLOGX.
+
+       LINKAGE SECTION.
+           COPY CBSBRWM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           IF EIBCALEN = 0
+               PERFORM 1000-INITIAL-ENTRY
+           ELSE
+               PERFORM 2000-PROCESS-AID
+           END-IF.
+
+       1000-INITIAL-ENTRY.
+           MOVE LOW-VALUES TO CBSBRWTO
+           MOVE 'ENTER ACCOUNT NUMBER, PRESS ENTER' TO MSGLINEO
+           MOVE SPACES TO WS-INITIAL-COMMAREA
+           EXEC CICS SEND MAP('CBSBRWT') MAPSET('CBSBRWS')
+               FROM(CBSBRWTO) ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('BRSE') COMMAREA(WS-INITIAL-COMMAREA)
+               LENGTH(LENGTH OF WS-INITIAL-COMMAREA)
+           END-EXEC.
+
+       2000-PROCESS-AID.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   PERFORM 2900-END-BROWSE-SESSION
+               WHEN DFHCLEAR
+                   PERFORM 2900-END-BROWSE-SESSION
+               WHEN DFHENTER
+                   PERFORM 2100-FIRST-PAGE
+               WHEN DFHPF8
+                   PERFORM 2200-NEXT-PAGE
+               WHEN OTHER
+                   MOVE 'INVALID KEY PRESSED - PF8=NEXT PF3=EXIT'
+                       TO MSGLINEO
+                   PERFORM 2800-REDISPLAY
+           END-EVALUATE.
+
+       2100-FIRST-PAGE.
+           EXEC CICS RECEIVE MAP('CBSBRWT') MAPSET('CBSBRWS')
+               INTO(CBSBRWTI)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               MOVE 'PLEASE ENTER AN ACCOUNT NUMBER' TO MSGLINEO
+               PERFORM 2800-REDISPLAY
+           ELSE
+               MOVE FUNCTION NUMVAL(ACCTNBRI) TO CA-ACCOUNT-NUMBER
+               MOVE HIGH-VALUES TO CA-LAST-TIME-STAMP
+               SET CA-FUNCTION-FIRST-PAGE TO TRUE
+               PERFORM 3000-READ-PAGE
+               PERFORM 2800-REDISPLAY
+           END-IF.
+
+       2200-NEXT-PAGE.
+           IF NOT CA-MORE-DATA
+               MOVE 'NO MORE ROWS FOR THIS ACCOUNT' TO CA-MESSAGE
+               MOVE CA-MESSAGE TO MSGLINEO
+               PERFORM 2800-REDISPLAY
+           ELSE
+               SET CA-FUNCTION-NEXT-PAGE TO TRUE
+               PERFORM 3000-READ-PAGE
+               PERFORM 2800-REDISPLAY
+           END-IF.
+
+       3000-READ-PAGE.
+           MOVE ZERO TO WS-LINES-READ
+           MOVE CA-ACCOUNT-NUMBER TO VS-ACCOUNT-NUMBER
+           MOVE CA-LAST-TIME-STAMP TO VS-TIME-STAMP
+           EXEC CICS STARTBR FILE('CBSVSAM')
+               RIDFLD(VS-KEY) GTEQ
+               RESP(WS-VSAM-STATUS)
+           END-EXEC
+           PERFORM WITH TEST BEFORE
+                   VARYING WS-PE-IDX FROM 1 BY 1
+                   UNTIL WS-PE-IDX > WS-PAGE-SIZE
+               EXEC CICS READPREV FILE('CBSVSAM')
+                   INTO(VSAM-API-LOG-RECORD)
+                   RIDFLD(VS-KEY)
+                   RESP(WS-VSAM-STATUS)
+               END-EXEC
+               IF VSAM-ENDFILE
+                   MOVE '  ' TO WS-VSAM-STATUS
+                   MOVE WS-PAGE-SIZE TO WS-PE-IDX
+                   MOVE 'N' TO CA-MORE-DATA-SW
+               ELSE
+                   IF WS-VSAM-STATUS NOT = '00'
+                       SET CA-RC-VSAM-ERROR TO TRUE
+                       MOVE 'VSAM ERROR READING ACCOUNT ACTIVITY'
+                           TO CA-MESSAGE
+                       MOVE WS-PAGE-SIZE TO WS-PE-IDX
+                       MOVE 'N' TO CA-MORE-DATA-SW
+                   ELSE
+                   IF VS-ACCOUNT-NUMBER NOT = CA-ACCOUNT-NUMBER
+                       MOVE WS-PAGE-SIZE TO WS-PE-IDX
+                       MOVE 'N' TO CA-MORE-DATA-SW
+                   ELSE
+                       ADD 1 TO WS-LINES-READ
+                       MOVE VS-API-TYPE
+                           TO WS-PE-API-TYPE(WS-LINES-READ)
+                       MOVE VS-API-NAME
+                           TO WS-PE-API-NAME(WS-LINES-READ)
+                       MOVE VS-TIME-STAMP
+                           TO WS-PE-TIME-STAMP(WS-LINES-READ)
+                       MOVE VS-TIME-STAMP TO CA-LAST-TIME-STAMP
+                       MOVE 'Y' TO CA-MORE-DATA-SW
+                   END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR FILE('CBSVSAM')
+           END-EXEC.
+
+       2800-REDISPLAY.
+           MOVE LOW-VALUES TO CBSBRWTO
+           MOVE CA-ACCOUNT-NUMBER      TO ACCTNBRO
+           MOVE 'API TYPE   API NAME        TIME STAMP' TO HDRLINEO
+           IF WS-LINES-READ > 0
+               MOVE WS-PE-API-TYPE(1)   TO DET1TYPO
+               MOVE WS-PE-API-NAME(1)   TO DET1NAMO
+               MOVE WS-PE-TIME-STAMP(1) TO DET1TSO
+               PERFORM 2810-DECODE-PAYLOAD
+           END-IF
+           IF WS-LINES-READ > 1
+               MOVE WS-PE-API-TYPE(2)   TO DET2TYPO
+               MOVE WS-PE-API-NAME(2)   TO DET2NAMO
+               MOVE WS-PE-TIME-STAMP(2) TO DET2TSO
+           END-IF
+           IF WS-LINES-READ > 2
+               MOVE WS-PE-API-TYPE(3)   TO DET3TYPO
+               MOVE WS-PE-API-NAME(3)   TO DET3NAMO
+               MOVE WS-PE-TIME-STAMP(3) TO DET3TSO
+           END-IF
+           IF WS-LINES-READ > 3
+               MOVE WS-PE-API-TYPE(4)   TO DET4TYPO
+               MOVE WS-PE-API-NAME(4)   TO DET4NAMO
+               MOVE WS-PE-TIME-STAMP(4) TO DET4TSO
+           END-IF
+           IF WS-LINES-READ > 4
+               MOVE WS-PE-API-TYPE(5)   TO DET5TYPO
+               MOVE WS-PE-API-NAME(5)   TO DET5NAMO
+               MOVE WS-PE-TIME-STAMP(5) TO DET5TSO
+           END-IF
+           MOVE 'PF8=NEXT PAGE  PF3=EXIT' TO PFKEYSO
+           IF MSGLINEO = SPACES OR LOW-VALUES
+               MOVE SPACES TO MSGLINEO
+           END-IF
+           EXEC CICS SEND MAP('CBSBRWT') MAPSET('CBSBRWS')
+               FROM(CBSBRWTO) ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('BRSE') COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       2810-DECODE-PAYLOAD.
+           MOVE CA-ACCOUNT-NUMBER     TO LX-ACCOUNT-NUMBER
+           MOVE WS-PE-API-NAME(1)     TO LX-API-NAME
+           MOVE WS-PE-TIME-STAMP(1)   TO LX-TIME-STAMP
+           CALL 'CBSLOGRD' USING CBSLOGX-PARMS
+           IF LX-RC-OK
+               MOVE LX-PAYLOAD-TEXT(1:79) TO PAYLOADO
+           ELSE
+               MOVE SPACES TO PAYLOADO
+           END-IF.
+
+       2900-END-BROWSE-SESSION.
+           EXEC CICS SEND TEXT
+               FROM('CBS API LOG BROWSE ENDED')
+               LENGTH(24) ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
