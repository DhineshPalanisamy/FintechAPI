@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSFEXT.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSFEXT - NIGHTLY FRAUD-MONITORING EXTRACT FEED              *
+      *  READS COREBK.CBS_API_LOG_DTL (COPYBOOK CBSLOG) FOR THE       *
+      *  CURRENT RUN DATE AND WRITES ONE FIXED-WIDTH FRAUD-FEED-      *
+      *  RECORD (ACCOUNT_NUMBER, API_TYPE, API_NAME, TIME_STAMP) PER  *
+      *  ROW TO THE OUTBOUND INTERFACE FILE PICKED UP BY THE          *
+      *  EXTERNAL FRAUD-MONITORING SYSTEM.                            *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRAUD-FEED-FILE ASSIGN TO FRDFEED
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRAUD-FEED-FILE
+           RECORDING MODE IS F.
+           COPY CBSFEXR.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *  DB2 COMMUNICATION AREA AND API LOG DCLGEN                    *
+      *****************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY CBSLOG.
+
+       01  WS-RUN-DATE-FIELDS.
+           05 WS-RUN-DATE             PIC X(10).
+           05 WS-RUN-DATE-LOW         PIC X(26) VALUE SPACES.
+           05 WS-RUN-DATE-HIGH        PIC X(26) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW               PIC X(1)  VALUE 'N'.
+              88 END-OF-CURSOR             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-FEED-COUNT           PIC S9(9) COMP-3 VALUE ZERO.
+
+      *****************************************************************
+      *  DB2 HOST VARIABLES FOR THE CURSOR                             *
+      *****************************************************************
+       01  WS-SQL-HOST-VARS.
+           05 HV-TIME-STAMP-LOW       PIC X(26).
+           05 HV-TIME-STAMP-HIGH      PIC X(26).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CURSOR
+               UNTIL END-OF-CURSOR
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT FRAUD-FEED-FILE
+           MOVE ZERO TO WS-FEED-COUNT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING WS-RUN-DATE(1:4) '-' WS-RUN-DATE(5:2) '-'
+                  WS-RUN-DATE(7:2) '-00.00.00.000000'
+                  DELIMITED BY SIZE INTO HV-TIME-STAMP-LOW
+           STRING WS-RUN-DATE(1:4) '-' WS-RUN-DATE(5:2) '-'
+                  WS-RUN-DATE(7:2) '-23.59.59.999999'
+                  DELIMITED BY SIZE INTO HV-TIME-STAMP-HIGH
+           EXEC SQL
+               DECLARE FEXT-CSR CURSOR FOR
+               SELECT ACCOUNT_NUMBER, API_TYPE, API_NAME, TIME_STAMP
+                 FROM COREBK.CBS_API_LOG_DTL
+                WHERE TIME_STAMP BETWEEN :HV-TIME-STAMP-LOW
+                                     AND :HV-TIME-STAMP-HIGH
+                  AND SEQUENCE_NUMBER = 1
+                ORDER BY ACCOUNT_NUMBER, TIME_STAMP
+           END-EXEC
+           EXEC SQL
+               OPEN FEXT-CSR
+           END-EXEC.
+
+       2000-PROCESS-CURSOR.
+           EXEC SQL
+               FETCH FEXT-CSR
+                 INTO :H4-ACCOUNT-NUMBER, :H4-API-TYPE,
+                      :H4-API-NAME, :H4-TIME-STAMP
+           END-EXEC
+           IF SQLCODE = 100
+               SET END-OF-CURSOR TO TRUE
+           ELSE
+               PERFORM 2100-WRITE-FEED-RECORD
+           END-IF.
+
+       2100-WRITE-FEED-RECORD.
+           MOVE SPACES                TO FRAUD-FEED-RECORD
+           MOVE H4-ACCOUNT-NUMBER     TO FF-ACCOUNT-NUMBER
+           MOVE H4-API-TYPE           TO FF-API-TYPE
+           MOVE H4-API-NAME           TO FF-API-NAME
+           MOVE H4-TIME-STAMP         TO FF-TIME-STAMP
+           WRITE FRAUD-FEED-RECORD
+           ADD 1 TO WS-FEED-COUNT.
+
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE FEXT-CSR
+           END-EXEC
+           CLOSE FRAUD-FEED-FILE
+           DISPLAY 'CBSFEXT: FRAUD FEED RECORDS WRITTEN: '
+                   WS-FEED-COUNT.
