@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSVSMLD.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSVSMLD - NIGHTLY VSAM KSDS REFRESH FOR CBS_API_LOG_DTL     *
+      *  REBUILDS THE VSAM LOOKUP MIRROR (CBSVSAM RECORD) KEYED ON    *
+      *  H4-ACCOUNT-NUMBER PLUS H4-TIME-STAMP SO CICS INQUIRY         *
+      *  TRANSACTIONS CAN DO A FAST KEYED READ INSTEAD OF A DB2       *
+      *  TABLE SCAN.                                                  *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAM-API-LOG-FILE ASSIGN TO VSAMOUT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS VS-KEY
+               FILE STATUS IS WS-VSAM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAM-API-LOG-FILE.
+           COPY CBSVSAM.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY CBSLOG.
+
+       01  WS-VSAM-STATUS               PIC X(2) VALUE SPACES.
+           88 VSAM-OK                        VALUE '00'.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW                 PIC X(1) VALUE 'N'.
+              88 END-OF-CURSOR               VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-ROWS-LOADED            PIC S9(9) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CURSOR
+               UNTIL END-OF-CURSOR
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT VSAM-API-LOG-FILE
+           EXEC SQL
+               DECLARE VSMLD-CSR CURSOR FOR
+               SELECT ACCOUNT_NUMBER, API_TYPE, API_COPYBOOK,
+                      API_NAME, TIME_STAMP, API_RESPONSE_CODE,
+                      API_RETRY_COUNT
+                 FROM COREBK.CBS_API_LOG_DTL
+                WHERE SEQUENCE_NUMBER = 1
+                ORDER BY ACCOUNT_NUMBER, TIME_STAMP
+           END-EXEC
+           EXEC SQL
+               OPEN VSMLD-CSR
+           END-EXEC.
+
+       2000-PROCESS-CURSOR.
+           EXEC SQL
+               FETCH VSMLD-CSR
+                 INTO :H4-ACCOUNT-NUMBER, :H4-API-TYPE,
+                      :H4-API-COPYBOOK,
+                      :H4-API-NAME, :H4-TIME-STAMP,
+                      :H4-API-RESPONSE-CODE :INDSTRUC(6),
+                      :H4-API-RETRY-COUNT :INDSTRUC(7)
+           END-EXEC
+           IF SQLCODE = 100
+               SET END-OF-CURSOR TO TRUE
+           ELSE
+               PERFORM 2100-BUILD-AND-WRITE-VSAM-RECORD
+           END-IF.
+
+       2100-BUILD-AND-WRITE-VSAM-RECORD.
+           MOVE H4-ACCOUNT-NUMBER      TO VS-ACCOUNT-NUMBER
+           MOVE H4-TIME-STAMP          TO VS-TIME-STAMP
+           MOVE H4-API-TYPE            TO VS-API-TYPE
+           MOVE H4-API-COPYBOOK-LEN    TO VS-API-COPYBOOK-LEN
+           MOVE H4-API-COPYBOOK-TEXT   TO VS-API-COPYBOOK-TEXT
+           MOVE H4-API-NAME            TO VS-API-NAME
+           IF INDSTRUC(6) < ZERO
+               MOVE SPACES TO VS-API-RESPONSE-CODE
+           ELSE
+               MOVE H4-API-RESPONSE-CODE TO VS-API-RESPONSE-CODE
+           END-IF
+           IF INDSTRUC(7) < ZERO
+               MOVE ZERO TO VS-API-RETRY-COUNT
+           ELSE
+               MOVE H4-API-RETRY-COUNT TO VS-API-RETRY-COUNT
+           END-IF
+           WRITE VSAM-API-LOG-RECORD
+           IF WS-VSAM-STATUS NOT = '00'
+               DISPLAY 'CBSVSMLD: WRITE FAILED, VSAM STATUS = '
+                       WS-VSAM-STATUS
+               DISPLAY 'CBSVSMLD: ACCOUNT-NUMBER = ' VS-ACCOUNT-NUMBER
+               MOVE 8 TO RETURN-CODE
+               PERFORM 3000-TERMINATE
+               STOP RUN
+           ELSE
+               ADD 1 TO WS-ROWS-LOADED
+           END-IF.
+
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE VSMLD-CSR
+           END-EXEC
+           CLOSE VSAM-API-LOG-FILE.
