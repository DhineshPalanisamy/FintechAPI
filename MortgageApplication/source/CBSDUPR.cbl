@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSDUPR.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSDUPR - DUPLICATE-CALL DETECTOR AND SUPPRESSION COUNTER    *
+      *  READS TODAY'S COREBK.CBS_API_LOG_DTL (COPYBOOK CBSLOG)       *
+      *  ORDERED BY ACCOUNT-NUMBER/API-TYPE/API-NAME/TIME-STAMP AND   *
+      *  FLAGS ANY CALL THAT REPEATS THE SAME ACCOUNT-NUMBER,         *
+      *  API-TYPE AND API-NAME WITHIN A CONFIGURABLE NUMBER OF        *
+      *  SECONDS (CTLCARD) OF THE CALL BEFORE IT - THE SIGNATURE OF   *
+      *  A RETRY STORM FROM AN UPSTREAM ORIGINATION SYSTEM. EACH      *
+      *  SUPPRESSED DUPLICATE IS WRITTEN TO AN EXCEPTIONS REPORT      *
+      *  AND COUNTED PER ACCOUNT NUMBER.                              *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DUP-EXCEPTION-RPT ASSIGN TO DUPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+       01  FD-CONTROL-CARD             PIC X(80).
+
+       FD  DUP-EXCEPTION-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY CBSLOG.
+           COPY CBSDUPP.
+
+       01  WS-RUN-DATE-FIELDS.
+           05 WS-RUN-DATE              PIC X(10).
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW                PIC X(1) VALUE 'N'.
+              88 END-OF-CURSOR              VALUE 'Y'.
+           05 WS-FIRST-REC-SW          PIC X(1) VALUE 'Y'.
+              88 FIRST-RECORD              VALUE 'Y'.
+
+       01  WS-CONTROL-FIELDS.
+           05 WS-PREV-ACCT-NBR         PIC S9(9) COMP VALUE ZERO.
+           05 WS-PREV-API-TYPE         PIC X(10) VALUE SPACES.
+           05 WS-PREV-API-NAME         PIC X(15) VALUE SPACES.
+
+       01  WS-EPOCH-FIELDS.
+           05 WS-TS-YYYY               PIC 9(4).
+           05 WS-TS-MO                 PIC 9(2).
+           05 WS-TS-DA                 PIC 9(2).
+           05 WS-TS-HH                 PIC 9(2).
+           05 WS-TS-MI                 PIC 9(2).
+           05 WS-TS-SS                 PIC 9(2).
+           05 WS-TS-DATE-YYYYMMDD      PIC 9(8).
+           05 WS-CUR-EPOCH-SECONDS     PIC S9(18) COMP.
+           05 WS-PREV-EPOCH-SECONDS    PIC S9(18) COMP VALUE ZERO.
+           05 WS-ELAPSED-SECONDS       PIC S9(9)  COMP.
+
+       01  WS-COUNTERS.
+           05 WS-ACCT-SUPPRESSED-CNT   PIC S9(7) COMP-3 VALUE ZERO.
+           05 WS-GRAND-SUPPRESSED-CNT  PIC S9(9) COMP-3 VALUE ZERO.
+           05 WS-GRAND-CALL-CNT        PIC S9(9) COMP-3 VALUE ZERO.
+
+       01  WS-EDIT-FIELDS.
+           05 WS-ACCT-NBR-EDIT         PIC ZZZZZZZZ9.
+           05 WS-ELAPSED-EDIT          PIC ZZZZ9.
+           05 WS-COUNT-EDIT            PIC ZZZ,ZZZ,ZZ9.
+
+      *****************************************************************
+      *  REPORT LINE LAYOUTS                                          *
+      *****************************************************************
+       01  WS-HEADING-1.
+           05 FILLER                   PIC X(38)
+              VALUE 'DUPLICATE-CALL SUPPRESSION EXCEPTIONS'.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 WS-H1-RUN-DATE           PIC X(10).
+
+       01  WS-HEADING-2.
+           05 FILLER                   PIC X(12) VALUE 'ACCOUNT NBR'.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE 'API TYPE'.
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 FILLER                   PIC X(15) VALUE 'API NAME'.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(26) VALUE 'TIME STAMP'.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(12) VALUE 'SECS SINCE'.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DL-ACCT-NBR           PIC X(9).
+           05 FILLER                   PIC X(6)  VALUE SPACES.
+           05 WS-DL-API-TYPE           PIC X(10).
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 WS-DL-API-NAME           PIC X(15).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-DL-TIME-STAMP         PIC X(26).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-DL-ELAPSED            PIC X(5).
+
+       01  WS-ACCT-SUMMARY-LINE.
+           05 WS-AS-ACCT-NBR           PIC X(9).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(30)
+              VALUE '  SUPPRESSED DUPLICATES......'.
+           05 WS-AS-COUNT              PIC X(9).
+
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(20) VALUE SPACES.
+           05 FILLER                   PIC X(30)
+              VALUE 'TOTAL SUPPRESSED DUPLICATES..'.
+           05 WS-GT-COUNT              PIC X(9).
+
+      *****************************************************************
+      *  DB2 HOST VARIABLES FOR THE CURSOR                             *
+      *****************************************************************
+       01  WS-SQL-HOST-VARS.
+           05 HV-TIME-STAMP-LOW        PIC X(26).
+           05 HV-TIME-STAMP-HIGH       PIC X(26).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CURSOR
+               UNTIL END-OF-CURSOR
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CONTROL-CARD-FILE
+           READ CONTROL-CARD-FILE INTO DUPR-CONTROL-CARD
+           CLOSE CONTROL-CARD-FILE
+
+           OPEN OUTPUT DUP-EXCEPTION-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-H1-RUN-DATE
+           STRING WS-RUN-DATE(1:4) '-' WS-RUN-DATE(5:2) '-'
+                  WS-RUN-DATE(7:2) '-00.00.00.000000'
+                  DELIMITED BY SIZE INTO HV-TIME-STAMP-LOW
+           STRING WS-RUN-DATE(1:4) '-' WS-RUN-DATE(5:2) '-'
+                  WS-RUN-DATE(7:2) '-23.59.59.999999'
+                  DELIMITED BY SIZE INTO HV-TIME-STAMP-HIGH
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2
+           MOVE ZERO   TO WS-PREV-ACCT-NBR
+           MOVE SPACES TO WS-PREV-API-TYPE
+           MOVE SPACES TO WS-PREV-API-NAME
+           MOVE ZERO   TO WS-PREV-EPOCH-SECONDS
+                          WS-ACCT-SUPPRESSED-CNT
+                          WS-GRAND-SUPPRESSED-CNT
+                          WS-GRAND-CALL-CNT
+           EXEC SQL
+               DECLARE DUPR-CSR CURSOR FOR
+               SELECT ACCOUNT_NUMBER, API_TYPE, API_NAME, TIME_STAMP
+                 FROM COREBK.CBS_API_LOG_DTL
+                WHERE TIME_STAMP BETWEEN :HV-TIME-STAMP-LOW
+                                     AND :HV-TIME-STAMP-HIGH
+                  AND SEQUENCE_NUMBER = 1
+                ORDER BY ACCOUNT_NUMBER, API_TYPE, API_NAME, TIME_STAMP
+           END-EXEC
+           EXEC SQL
+               OPEN DUPR-CSR
+           END-EXEC.
+
+       2000-PROCESS-CURSOR.
+           EXEC SQL
+               FETCH DUPR-CSR
+                 INTO :H4-ACCOUNT-NUMBER, :H4-API-TYPE,
+                      :H4-API-NAME, :H4-TIME-STAMP
+           END-EXEC
+           IF SQLCODE = 100
+               SET END-OF-CURSOR TO TRUE
+           ELSE
+               ADD 1 TO WS-GRAND-CALL-CNT
+               PERFORM 2100-COMPUTE-EPOCH-SECONDS
+               IF NOT FIRST-RECORD
+                   IF H4-ACCOUNT-NUMBER NOT = WS-PREV-ACCT-NBR
+                       PERFORM 2290-WRITE-ACCT-SUMMARY-IF-ANY
+                   ELSE
+                       IF H4-API-TYPE = WS-PREV-API-TYPE
+                          AND H4-API-NAME = WS-PREV-API-NAME
+                           PERFORM 2200-CHECK-FOR-DUPLICATE
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 2900-SAVE-CONTROL-FIELDS
+               MOVE 'N' TO WS-FIRST-REC-SW
+           END-IF.
+
+       2100-COMPUTE-EPOCH-SECONDS.
+           MOVE H4-TIME-STAMP(1:4)  TO WS-TS-YYYY
+           MOVE H4-TIME-STAMP(6:2)  TO WS-TS-MO
+           MOVE H4-TIME-STAMP(9:2)  TO WS-TS-DA
+           MOVE H4-TIME-STAMP(12:2) TO WS-TS-HH
+           MOVE H4-TIME-STAMP(15:2) TO WS-TS-MI
+           MOVE H4-TIME-STAMP(18:2) TO WS-TS-SS
+           COMPUTE WS-TS-DATE-YYYYMMDD =
+               WS-TS-YYYY * 10000 + WS-TS-MO * 100 + WS-TS-DA
+           COMPUTE WS-CUR-EPOCH-SECONDS =
+               FUNCTION INTEGER-OF-DATE(WS-TS-DATE-YYYYMMDD) * 86400
+               + WS-TS-HH * 3600 + WS-TS-MI * 60 + WS-TS-SS.
+
+       2200-CHECK-FOR-DUPLICATE.
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-CUR-EPOCH-SECONDS - WS-PREV-EPOCH-SECONDS
+           IF WS-ELAPSED-SECONDS < CC-WINDOW-SECONDS
+               PERFORM 2210-WRITE-DUPLICATE-DETAIL
+           END-IF.
+
+       2210-WRITE-DUPLICATE-DETAIL.
+           ADD 1 TO WS-ACCT-SUPPRESSED-CNT
+                    WS-GRAND-SUPPRESSED-CNT
+           MOVE H4-ACCOUNT-NUMBER     TO WS-ACCT-NBR-EDIT
+           MOVE WS-ACCT-NBR-EDIT      TO WS-DL-ACCT-NBR
+           MOVE H4-API-TYPE           TO WS-DL-API-TYPE
+           MOVE H4-API-NAME           TO WS-DL-API-NAME
+           MOVE H4-TIME-STAMP         TO WS-DL-TIME-STAMP
+           MOVE WS-ELAPSED-SECONDS    TO WS-ELAPSED-EDIT
+           MOVE WS-ELAPSED-EDIT       TO WS-DL-ELAPSED
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       2290-WRITE-ACCT-SUMMARY-IF-ANY.
+           IF WS-ACCT-SUPPRESSED-CNT > 0
+               PERFORM 2295-WRITE-ACCT-SUMMARY
+           END-IF.
+
+       2295-WRITE-ACCT-SUMMARY.
+           MOVE WS-PREV-ACCT-NBR      TO WS-ACCT-NBR-EDIT
+           MOVE WS-ACCT-NBR-EDIT      TO WS-AS-ACCT-NBR
+           MOVE WS-ACCT-SUPPRESSED-CNT TO WS-COUNT-EDIT
+           MOVE WS-COUNT-EDIT         TO WS-AS-COUNT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-ACCT-SUMMARY-LINE
+           MOVE ZERO TO WS-ACCT-SUPPRESSED-CNT.
+
+       2900-SAVE-CONTROL-FIELDS.
+           MOVE H4-ACCOUNT-NUMBER     TO WS-PREV-ACCT-NBR
+           MOVE H4-API-TYPE           TO WS-PREV-API-TYPE
+           MOVE H4-API-NAME           TO WS-PREV-API-NAME
+           MOVE WS-CUR-EPOCH-SECONDS  TO WS-PREV-EPOCH-SECONDS.
+
+       3000-TERMINATE.
+           IF WS-ACCT-SUPPRESSED-CNT > 0
+               PERFORM 2295-WRITE-ACCT-SUMMARY
+           END-IF
+           MOVE WS-GRAND-SUPPRESSED-CNT TO WS-COUNT-EDIT
+           MOVE WS-COUNT-EDIT           TO WS-GT-COUNT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE
+           EXEC SQL
+               CLOSE DUPR-CSR
+           END-EXEC
+           CLOSE DUP-EXCEPTION-RPT.
