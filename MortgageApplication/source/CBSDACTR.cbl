@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSDACTR.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSDACTR - DAILY API ACTIVITY REPORT                         *
+      *  READS COREBK.CBS_API_LOG_DTL (COPYBOOK CBSLOG) AND PRINTS A  *
+      *  CONTROL-BREAK REPORT OF CALL COUNTS BY H4-API-TYPE AND       *
+      *  H4-API-NAME, WITH AN ACCOUNT-NUMBER SUBTOTAL AND A GRAND     *
+      *  TOTAL FOR THE CURRENT RUN DATE.                              *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT API-ACTIVITY-RPT ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  API-ACTIVITY-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                   PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *  DB2 COMMUNICATION AREA AND API LOG DCLGEN                    *
+      *****************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY CBSLOG.
+
+       01  WS-RUN-DATE-FIELDS.
+           05 WS-RUN-DATE             PIC X(10).
+           05 WS-RUN-DATE-LOW         PIC X(26) VALUE SPACES.
+           05 WS-RUN-DATE-HIGH        PIC X(26) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW               PIC X(1)  VALUE 'N'.
+              88 END-OF-CURSOR             VALUE 'Y'.
+           05 WS-FIRST-REC-SW         PIC X(1)  VALUE 'Y'.
+              88 FIRST-RECORD              VALUE 'Y'.
+
+       01  WS-CONTROL-FIELDS.
+           05 WS-PREV-API-TYPE        PIC X(10) VALUE SPACES.
+           05 WS-PREV-API-NAME        PIC X(15) VALUE SPACES.
+           05 WS-PREV-ACCT-NBR        PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05 WS-ACCT-COUNT           PIC S9(7) COMP-3 VALUE ZERO.
+           05 WS-API-NAME-COUNT       PIC S9(7) COMP-3 VALUE ZERO.
+           05 WS-API-TYPE-COUNT       PIC S9(7) COMP-3 VALUE ZERO.
+           05 WS-GRAND-TOTAL-COUNT    PIC S9(9) COMP-3 VALUE ZERO.
+
+       01  WS-EDIT-FIELDS.
+           05 WS-ACCT-NBR-EDIT        PIC ZZZZZZZZ9.
+           05 WS-COUNT-EDIT           PIC ZZZ,ZZZ,ZZ9.
+
+      *****************************************************************
+      *  REPORT LINE LAYOUTS                                          *
+      *****************************************************************
+       01  WS-HEADING-1.
+           05 FILLER                  PIC X(30)
+              VALUE 'DAILY API ACTIVITY REPORT'.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 WS-H1-RUN-DATE          PIC X(10).
+
+       01  WS-HEADING-2.
+           05 FILLER                  PIC X(10) VALUE 'API TYPE'.
+           05 FILLER                  PIC X(5)  VALUE SPACES.
+           05 FILLER                  PIC X(15) VALUE 'API NAME'.
+           05 FILLER                  PIC X(5)  VALUE SPACES.
+           05 FILLER                  PIC X(12) VALUE 'ACCOUNT NBR'.
+           05 FILLER                  PIC X(5)  VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE 'CALL CNT'.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DL-API-TYPE          PIC X(10).
+           05 FILLER                  PIC X(5)  VALUE SPACES.
+           05 WS-DL-API-NAME          PIC X(15).
+           05 FILLER                  PIC X(5)  VALUE SPACES.
+           05 WS-DL-ACCT-NBR          PIC X(9).
+           05 FILLER                  PIC X(5)  VALUE SPACES.
+           05 WS-DL-ACCT-COUNT        PIC X(9).
+
+       01  WS-SUBTOTAL-LINE.
+           05 FILLER                  PIC X(30) VALUE SPACES.
+           05 FILLER                  PIC X(20)
+              VALUE '  API NAME TOTAL....'.
+           05 WS-SL-COUNT             PIC X(9).
+
+       01  WS-API-TYPE-TOTAL-LINE.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(30)
+              VALUE '  API TYPE TOTAL............'.
+           05 WS-TL-COUNT             PIC X(9).
+
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER                  PIC X(20) VALUE SPACES.
+           05 FILLER                  PIC X(20)
+              VALUE 'GRAND TOTAL.........'.
+           05 WS-GT-COUNT             PIC X(9).
+
+      *****************************************************************
+      *  DB2 HOST VARIABLES FOR THE CURSOR                             *
+      *****************************************************************
+       01  WS-SQL-HOST-VARS.
+           05 HV-TIME-STAMP-LOW       PIC X(26).
+           05 HV-TIME-STAMP-HIGH      PIC X(26).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CURSOR
+               UNTIL END-OF-CURSOR
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT API-ACTIVITY-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-H1-RUN-DATE
+           STRING WS-RUN-DATE(1:4) '-' WS-RUN-DATE(5:2) '-'
+                  WS-RUN-DATE(7:2) '-00.00.00.000000'
+                  DELIMITED BY SIZE INTO HV-TIME-STAMP-LOW
+           STRING WS-RUN-DATE(1:4) '-' WS-RUN-DATE(5:2) '-'
+                  WS-RUN-DATE(7:2) '-23.59.59.999999'
+                  DELIMITED BY SIZE INTO HV-TIME-STAMP-HIGH
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2
+           MOVE SPACES TO WS-PREV-API-TYPE
+           MOVE SPACES TO WS-PREV-API-NAME
+           MOVE ZERO   TO WS-PREV-ACCT-NBR
+                          WS-ACCT-COUNT
+                          WS-API-NAME-COUNT
+                          WS-API-TYPE-COUNT
+                          WS-GRAND-TOTAL-COUNT
+           EXEC SQL
+               DECLARE ACTLOG-CSR CURSOR FOR
+               SELECT ACCOUNT_NUMBER, API_TYPE,
+                      API_NAME, TIME_STAMP
+                 FROM COREBK.CBS_API_LOG_DTL
+                WHERE TIME_STAMP BETWEEN :HV-TIME-STAMP-LOW
+                                     AND :HV-TIME-STAMP-HIGH
+                  AND SEQUENCE_NUMBER = 1
+                ORDER BY API_TYPE, API_NAME, ACCOUNT_NUMBER
+           END-EXEC
+           EXEC SQL
+               OPEN ACTLOG-CSR
+           END-EXEC.
+
+       2000-PROCESS-CURSOR.
+           EXEC SQL
+               FETCH ACTLOG-CSR
+                 INTO :H4-ACCOUNT-NUMBER, :H4-API-TYPE,
+                      :H4-API-NAME, :H4-TIME-STAMP
+           END-EXEC
+           IF SQLCODE = 100
+               SET END-OF-CURSOR TO TRUE
+           ELSE
+               PERFORM 2100-CHECK-CONTROL-BREAKS
+               PERFORM 2900-ACCUMULATE-COUNTS
+           END-IF.
+
+       2100-CHECK-CONTROL-BREAKS.
+           IF FIRST-RECORD
+               MOVE H4-API-TYPE   TO WS-PREV-API-TYPE
+               MOVE H4-API-NAME   TO WS-PREV-API-NAME
+               MOVE H4-ACCOUNT-NUMBER TO WS-PREV-ACCT-NBR
+               MOVE 'N' TO WS-FIRST-REC-SW
+           ELSE
+               IF H4-ACCOUNT-NUMBER NOT = WS-PREV-ACCT-NBR
+                  OR H4-API-NAME NOT = WS-PREV-API-NAME
+                  OR H4-API-TYPE NOT = WS-PREV-API-TYPE
+                   PERFORM 2200-WRITE-ACCT-DETAIL
+                   IF H4-API-NAME NOT = WS-PREV-API-NAME
+                      OR H4-API-TYPE NOT = WS-PREV-API-TYPE
+                       PERFORM 2300-WRITE-API-NAME-TOTAL
+                       IF H4-API-TYPE NOT = WS-PREV-API-TYPE
+                           PERFORM 2400-WRITE-API-TYPE-TOTAL
+                       END-IF
+                   END-IF
+                   MOVE H4-API-TYPE   TO WS-PREV-API-TYPE
+                   MOVE H4-API-NAME   TO WS-PREV-API-NAME
+                   MOVE H4-ACCOUNT-NUMBER TO WS-PREV-ACCT-NBR
+               END-IF
+           END-IF.
+
+       2200-WRITE-ACCT-DETAIL.
+           MOVE WS-PREV-API-TYPE      TO WS-DL-API-TYPE
+           MOVE WS-PREV-API-NAME      TO WS-DL-API-NAME
+           MOVE WS-PREV-ACCT-NBR      TO WS-ACCT-NBR-EDIT
+           MOVE WS-ACCT-NBR-EDIT      TO WS-DL-ACCT-NBR
+           MOVE WS-ACCT-COUNT         TO WS-COUNT-EDIT
+           MOVE WS-COUNT-EDIT         TO WS-DL-ACCT-COUNT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           MOVE ZERO TO WS-ACCT-COUNT.
+
+       2300-WRITE-API-NAME-TOTAL.
+           MOVE WS-API-NAME-COUNT     TO WS-COUNT-EDIT
+           MOVE WS-COUNT-EDIT         TO WS-SL-COUNT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-SUBTOTAL-LINE
+           MOVE ZERO TO WS-API-NAME-COUNT.
+
+       2400-WRITE-API-TYPE-TOTAL.
+           MOVE WS-API-TYPE-COUNT     TO WS-COUNT-EDIT
+           MOVE WS-COUNT-EDIT         TO WS-TL-COUNT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-API-TYPE-TOTAL-LINE
+           MOVE ZERO TO WS-API-TYPE-COUNT.
+
+       2900-ACCUMULATE-COUNTS.
+           ADD 1 TO WS-ACCT-COUNT
+                    WS-API-NAME-COUNT
+                    WS-API-TYPE-COUNT
+                    WS-GRAND-TOTAL-COUNT.
+
+       3000-TERMINATE.
+           IF NOT FIRST-RECORD
+               PERFORM 2200-WRITE-ACCT-DETAIL
+               PERFORM 2300-WRITE-API-NAME-TOTAL
+               PERFORM 2400-WRITE-API-TYPE-TOTAL
+           END-IF
+           MOVE WS-GRAND-TOTAL-COUNT  TO WS-COUNT-EDIT
+           MOVE WS-COUNT-EDIT         TO WS-GT-COUNT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE
+           EXEC SQL
+               CLOSE ACTLOG-CSR
+           END-EXEC
+           CLOSE API-ACTIVITY-RPT.
