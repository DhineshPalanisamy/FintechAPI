@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSLOGWR.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSLOGWR - CHUNKED API_COPYBOOK LOGGING SUBPROGRAM           *
+      *  CALLED BY ANY PROGRAM THAT NEEDS TO LOG AN API CALL TO       *
+      *  CBS_API_LOG_DTL. SPLITS PAYLOADS OVER 4000 BYTES ACROSS      *
+      *  MULTIPLE ROWS SHARING THE SAME ACCOUNT_NUMBER/API_NAME/      *
+      *  TIME_STAMP KEY, DISTINGUISHED BY AN ASCENDING                *
+      *  SEQUENCE_NUMBER, SO NOTHING IS SILENTLY TRUNCATED.           *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY CBSLOG.
+
+       01  WS-CHUNK-SIZE                PIC S9(4) COMP VALUE 4000.
+       01  WS-BYTES-REMAINING           PIC S9(8) COMP.
+       01  WS-CHUNK-LENGTH              PIC S9(4) COMP.
+       01  WS-CHUNK-OFFSET              PIC S9(8) COMP.
+       01  WS-SEQ-NBR                   PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+           COPY CBSLOGX.
+
+       PROCEDURE DIVISION USING CBSLOGX-PARMS.
+       0000-MAIN-CONTROL.
+           SET LX-RC-OK TO TRUE
+           MOVE LX-ACCOUNT-NUMBER TO H4-ACCOUNT-NUMBER
+           MOVE LX-API-TYPE       TO H4-API-TYPE
+           MOVE LX-API-NAME       TO H4-API-NAME
+           MOVE LX-TIME-STAMP     TO H4-TIME-STAMP
+           MOVE LX-DURATION-MS    TO H4-DURATION-MS
+           MOVE LX-PAYLOAD-LENGTH TO WS-BYTES-REMAINING
+           MOVE ZERO              TO WS-CHUNK-OFFSET
+           MOVE 1                 TO WS-SEQ-NBR
+           PERFORM 1000-WRITE-CHUNKS
+               WITH TEST AFTER
+               UNTIL WS-BYTES-REMAINING <= 0
+                  OR NOT LX-RC-OK
+           GOBACK.
+
+       1000-WRITE-CHUNKS.
+           IF WS-BYTES-REMAINING > WS-CHUNK-SIZE
+               MOVE WS-CHUNK-SIZE TO WS-CHUNK-LENGTH
+           ELSE
+               MOVE WS-BYTES-REMAINING TO WS-CHUNK-LENGTH
+           END-IF
+           MOVE WS-SEQ-NBR        TO H4-SEQUENCE-NUMBER
+           MOVE WS-CHUNK-LENGTH   TO H4-API-COPYBOOK-LEN
+           MOVE SPACES            TO H4-API-COPYBOOK-TEXT
+           IF WS-CHUNK-LENGTH > 0
+               MOVE LX-PAYLOAD-TEXT(WS-CHUNK-OFFSET + 1 :
+                    WS-CHUNK-LENGTH)
+                    TO H4-API-COPYBOOK-TEXT(1 : WS-CHUNK-LENGTH)
+           END-IF
+           EXEC SQL
+               INSERT INTO COREBK.CBS_API_LOG_DTL
+                      (ACCOUNT_NUMBER, API_TYPE, API_COPYBOOK,
+                       API_NAME, TIME_STAMP, SEQUENCE_NUMBER,
+                       DURATION_MS)
+               VALUES (:H4-ACCOUNT-NUMBER, :H4-API-TYPE,
+                       :H4-API-COPYBOOK, :H4-API-NAME,
+                       :H4-TIME-STAMP, :H4-SEQUENCE-NUMBER,
+                       :H4-DURATION-MS)
+           END-EXEC
+           IF SQLCODE NOT = 0
+               SET LX-RC-SQL-ERROR TO TRUE
+           ELSE
+               ADD WS-CHUNK-LENGTH TO WS-CHUNK-OFFSET
+               SUBTRACT WS-CHUNK-LENGTH FROM WS-BYTES-REMAINING
+               ADD 1 TO WS-SEQ-NBR
+           END-IF.
