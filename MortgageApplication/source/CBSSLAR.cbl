@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSSLAR.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSSLAR - SLA BREACH REPORT                                  *
+      *  LOADS PER-API_TYPE/API_NAME SLA THRESHOLDS FROM SLATHRSH,     *
+      *  THEN WALKS TODAY'S CBS_API_LOG_DTL ROWS AND FLAGS ANY CALL    *
+      *  WHOSE DURATION_MS EXCEEDS THE CONFIGURED THRESHOLD FOR ITS    *
+      *  API_TYPE/API_NAME COMBINATION. ROWS WITH NO DURATION_MS       *
+      *  LOGGED (NULL) OR NO CONFIGURED THRESHOLD ARE SKIPPED.         *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SLA-THRESHOLD-FILE ASSIGN TO SLATHRSH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BREACH-RPT ASSIGN TO SLARPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SLA-THRESHOLD-FILE
+           RECORDING MODE IS F.
+           COPY CBSSLAT.
+
+       FD  BREACH-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                     PIC X(133).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY CBSLOG.
+
+       01  WS-RUN-DATE-FIELDS.
+           05 WS-RUN-DATE              PIC X(10).
+           05 WS-RUN-DATE-LOW          PIC X(26) VALUE SPACES.
+           05 WS-RUN-DATE-HIGH         PIC X(26) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05 WS-THRESH-EOF-SW         PIC X(1) VALUE 'N'.
+              88 END-OF-THRESHOLDS          VALUE 'Y'.
+           05 WS-CURSOR-EOF-SW         PIC X(1) VALUE 'N'.
+              88 END-OF-CURSOR              VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-THRESH-COUNT          PIC S9(4) COMP VALUE ZERO.
+           05 WS-ROWS-CHECKED          PIC S9(9) COMP VALUE ZERO.
+           05 WS-BREACHES-FOUND        PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-SLA-THRESHOLD-TABLE.
+           05 SLA-ENTRY OCCURS 1 TO 500 TIMES
+                        DEPENDING ON WS-THRESH-COUNT
+                        INDEXED BY SLA-IDX.
+              10 TE-API-TYPE           PIC X(10).
+              10 TE-API-NAME           PIC X(15).
+              10 TE-THRESHOLD-MS       PIC S9(9) COMP.
+
+       01  WS-MATCH-SW                 PIC X(1) VALUE 'N'.
+           88 THRESHOLD-FOUND               VALUE 'Y'.
+
+       01  WS-EDIT-FIELDS.
+           05 WS-ACCT-NBR-EDIT         PIC ZZZZZZZZ9.
+           05 WS-DURATION-EDIT         PIC ZZZ,ZZZ,ZZ9.
+           05 WS-THRESHOLD-EDIT        PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-HEADING-1.
+           05 FILLER                   PIC X(34)
+              VALUE 'CBS_API_LOG_DTL SLA BREACH REPORT'.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 WS-H1-RUN-DATE           PIC X(10).
+
+       01  WS-HEADING-2.
+           05 FILLER                   PIC X(9)  VALUE 'ACCT NBR'.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE 'API TYPE'.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 FILLER                   PIC X(15) VALUE 'API NAME'.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 FILLER                   PIC X(11) VALUE 'DURATN MS'.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 FILLER                   PIC X(11) VALUE 'SLA MS'.
+
+       01  WS-BREACH-LINE.
+           05 WS-BL-ACCT-NBR           PIC X(9).
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 WS-BL-API-TYPE           PIC X(10).
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 WS-BL-API-NAME           PIC X(15).
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 WS-BL-DURATION           PIC X(11).
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 WS-BL-THRESHOLD          PIC X(11).
+
+       01  WS-SUMMARY-LINE-1.
+           05 FILLER                   PIC X(25)
+              VALUE 'TOTAL ROWS CHECKED......'.
+           05 WS-SUM-CHECKED-EDIT      PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-SUMMARY-LINE-2.
+           05 FILLER                   PIC X(25)
+              VALUE 'TOTAL BREACHES FOUND....'.
+           05 WS-SUM-BREACH-EDIT       PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-SQL-HOST-VARS.
+           05 HV-TIME-STAMP-LOW        PIC X(26).
+           05 HV-TIME-STAMP-HIGH       PIC X(26).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1500-LOAD-SLA-THRESHOLDS
+               UNTIL END-OF-THRESHOLDS
+           PERFORM 2000-PROCESS-CURSOR
+               UNTIL END-OF-CURSOR
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SLA-THRESHOLD-FILE
+           OPEN OUTPUT BREACH-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-H1-RUN-DATE
+           STRING WS-RUN-DATE(1:4) '-' WS-RUN-DATE(5:2) '-'
+                  WS-RUN-DATE(7:2) '-00.00.00.000000'
+                  DELIMITED BY SIZE INTO HV-TIME-STAMP-LOW
+           STRING WS-RUN-DATE(1:4) '-' WS-RUN-DATE(5:2) '-'
+                  WS-RUN-DATE(7:2) '-23.59.59.999999'
+                  DELIMITED BY SIZE INTO HV-TIME-STAMP-HIGH
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2
+           EXEC SQL
+               DECLARE SLAR-CSR CURSOR FOR
+               SELECT ACCOUNT_NUMBER, API_TYPE, API_NAME,
+                      TIME_STAMP, DURATION_MS
+                 FROM COREBK.CBS_API_LOG_DTL
+                WHERE TIME_STAMP BETWEEN :HV-TIME-STAMP-LOW
+                                     AND :HV-TIME-STAMP-HIGH
+                  AND SEQUENCE_NUMBER = 1
+                ORDER BY ACCOUNT_NUMBER
+           END-EXEC
+           EXEC SQL
+               OPEN SLAR-CSR
+           END-EXEC.
+
+       1500-LOAD-SLA-THRESHOLDS.
+           READ SLA-THRESHOLD-FILE INTO SLA-THRESHOLD-RECORD
+               AT END SET END-OF-THRESHOLDS TO TRUE
+           END-READ
+           IF NOT END-OF-THRESHOLDS
+               IF WS-THRESH-COUNT >= 500
+                   DISPLAY 'CBSSLAR: THRESHOLD TABLE FULL AT 500, '
+                           'IGNORING REMAINING SLA-THRESHOLD ROWS'
+               ELSE
+                   ADD 1 TO WS-THRESH-COUNT
+                   MOVE ST-API-TYPE     TO TE-API-TYPE(WS-THRESH-COUNT)
+                   MOVE ST-API-NAME     TO TE-API-NAME(WS-THRESH-COUNT)
+                   MOVE ST-THRESHOLD-MS
+                                     TO TE-THRESHOLD-MS(WS-THRESH-COUNT)
+               END-IF
+           END-IF.
+
+       2000-PROCESS-CURSOR.
+           EXEC SQL
+               FETCH SLAR-CSR
+                 INTO :H4-ACCOUNT-NUMBER, :H4-API-TYPE,
+                      :H4-API-NAME, :H4-TIME-STAMP,
+                      :H4-DURATION-MS :INDSTRUC(9)
+           END-EXEC
+           IF SQLCODE = 100
+               SET END-OF-CURSOR TO TRUE
+           ELSE
+               ADD 1 TO WS-ROWS-CHECKED
+               PERFORM 2100-CHECK-SLA-BREACH
+           END-IF.
+
+       2100-CHECK-SLA-BREACH.
+           IF INDSTRUC(9) >= ZERO
+               PERFORM 2110-FIND-THRESHOLD
+               IF THRESHOLD-FOUND
+                   IF H4-DURATION-MS > TE-THRESHOLD-MS(SLA-IDX)
+                       PERFORM 2200-WRITE-BREACH
+                   END-IF
+               END-IF
+           END-IF.
+
+       2110-FIND-THRESHOLD.
+           MOVE 'N' TO WS-MATCH-SW
+           IF WS-THRESH-COUNT > ZERO
+               PERFORM VARYING SLA-IDX FROM 1 BY 1
+                       UNTIL SLA-IDX > WS-THRESH-COUNT
+                          OR THRESHOLD-FOUND
+                   IF TE-API-TYPE(SLA-IDX) = H4-API-TYPE
+                      AND TE-API-NAME(SLA-IDX) = H4-API-NAME
+                       SET THRESHOLD-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2200-WRITE-BREACH.
+           MOVE H4-ACCOUNT-NUMBER      TO WS-ACCT-NBR-EDIT
+           MOVE WS-ACCT-NBR-EDIT       TO WS-BL-ACCT-NBR
+           MOVE H4-API-TYPE            TO WS-BL-API-TYPE
+           MOVE H4-API-NAME            TO WS-BL-API-NAME
+           MOVE H4-DURATION-MS         TO WS-DURATION-EDIT
+           MOVE WS-DURATION-EDIT       TO WS-BL-DURATION
+           MOVE TE-THRESHOLD-MS(SLA-IDX) TO WS-THRESHOLD-EDIT
+           MOVE WS-THRESHOLD-EDIT      TO WS-BL-THRESHOLD
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-BREACH-LINE
+           ADD 1 TO WS-BREACHES-FOUND.
+
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE SLAR-CSR
+           END-EXEC
+           MOVE WS-ROWS-CHECKED   TO WS-SUM-CHECKED-EDIT
+           MOVE WS-BREACHES-FOUND TO WS-SUM-BREACH-EDIT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE-1
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE-2
+           CLOSE SLA-THRESHOLD-FILE
+           CLOSE BREACH-RPT.
