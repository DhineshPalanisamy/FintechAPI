@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSRSPMT.
+       AUTHOR.        MORTGAGE-APPLICATION-TEAM.
+      *****************************************************************
+      *  CBSRSPMT - CICS ONLINE MAINTENANCE TRANSACTION (TRAN RSPM)   *
+      *  LETS OPS FLAG A CBS_API_LOG_DTL ROW FOR REPROCESSING BY      *
+      *  SETTING API_RESPONSE_CODE TO 'RTRY' AND BUMPING              *
+      *  API_RETRY_COUNT AFTER AN OUTAGE.                             *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY CBSLOG.
+           COPY CBSRSPS.
+
+       01  WS-RESP                     PIC S9(8) COMP.
+
+      *    SENT AS THE OUTBOUND COMMAREA ONLY ON THE VERY FIRST
+      *    INVOCATION (EIBCALEN = 0), BEFORE ANY REAL COMMAREA EXISTS -
+      *    MUST MATCH THE LENGTH OF DFHCOMMAREA IN CBSRSPM (107 BYTES)
+      *    SO THE UNADDRESSED LINKAGE-SECTION DFHCOMMAREA IS NEVER
+      *    REFERENCED WHEN NO COMMAREA HAS BEEN PASSED IN.
+       01  WS-INITIAL-COMMAREA          PIC X(107) VALUE SPACES.
+
+       01  WS-MAPSET-NAME               PIC X(8) VALUE 'CBSRSPS'.
+       01  WS-MAP-NAME                  PIC X(8) VALUE 'CBSRSPM'.
+
+       01  WS-SQL-HOST-VARS.
+           05 HV-ACCOUNT-NUMBER         PIC S9(9) COMP.
+           05 HV-API-NAME                PIC X(15).
+           05 HV-TIME-STAMP              PIC X(26).
+           05 HV-RESPONSE-CODE           PIC X(4) VALUE 'RTRY'.
+
+       LINKAGE SECTION.
+           COPY CBSRSPM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           EVALUATE EIBCALEN
+               WHEN 0
+                   PERFORM 1000-INITIAL-ENTRY
+               WHEN OTHER
+                   PERFORM 2000-PROCESS-USER-INPUT
+                   EXEC CICS RETURN
+                       TRANSID('RSPM')
+                       COMMAREA(DFHCOMMAREA)
+                       LENGTH(LENGTH OF DFHCOMMAREA)
+                   END-EXEC
+           END-EVALUATE.
+
+       1000-INITIAL-ENTRY.
+           MOVE LOW-VALUES TO CBSRSPMO
+           MOVE SPACES     TO WS-INITIAL-COMMAREA
+           MOVE 'ENTER ACCOUNT NBR, API NAME, TIME STAMP, PRESS ENTER'
+                TO MSGLINEO
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('RSPM')
+               COMMAREA(WS-INITIAL-COMMAREA)
+               LENGTH(LENGTH OF WS-INITIAL-COMMAREA)
+           END-EXEC.
+
+       2000-PROCESS-USER-INPUT.
+           EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               INTO(CBSRSPMI)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               MOVE 'PLEASE RE-ENTER ALL FIELDS' TO MSGLINEO
+               EXEC CICS SEND MAP(WS-MAP-NAME)
+                   MAPSET(WS-MAPSET-NAME)
+                   DATAONLY
+               END-EXEC
+           ELSE
+               PERFORM 2100-FLAG-ROW-FOR-RETRY
+               PERFORM 2900-REDISPLAY-MAP
+           END-IF.
+
+       2100-FLAG-ROW-FOR-RETRY.
+           MOVE ACCTNBRI TO HV-ACCOUNT-NUMBER
+           MOVE APINAMEI TO HV-API-NAME
+           MOVE TIMESTMPI TO HV-TIME-STAMP
+           EXEC SQL
+               UPDATE COREBK.CBS_API_LOG_DTL
+                  SET API_RESPONSE_CODE = :HV-RESPONSE-CODE,
+                      API_RETRY_COUNT   =
+                          COALESCE(API_RETRY_COUNT, 0) + 1
+                WHERE ACCOUNT_NUMBER = :HV-ACCOUNT-NUMBER
+                  AND API_NAME       = :HV-API-NAME
+                  AND TIME_STAMP     = :HV-TIME-STAMP
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   SET CA-RC-OK TO TRUE
+                   MOVE 'ROW FLAGGED FOR REPROCESSING' TO CA-MESSAGE
+               WHEN 100
+                   SET CA-RC-NOT-FOUND TO TRUE
+                   MOVE 'NO MATCHING API LOG ROW FOUND' TO CA-MESSAGE
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   SET CA-RC-SQL-ERROR TO TRUE
+                   MOVE 'SQL ERROR UPDATING API LOG ROW' TO CA-MESSAGE
+           END-EVALUATE
+           MOVE HV-ACCOUNT-NUMBER TO CA-ACCOUNT-NUMBER
+           MOVE HV-API-NAME       TO CA-API-NAME
+           MOVE HV-TIME-STAMP     TO CA-TIME-STAMP.
+
+       2900-REDISPLAY-MAP.
+           MOVE HV-ACCOUNT-NUMBER TO ACCTNBRO
+           MOVE HV-API-NAME       TO APINAMEO
+           MOVE HV-TIME-STAMP     TO TIMESTMPO
+           MOVE CA-MESSAGE        TO MSGLINEO
+           IF CA-RC-OK
+               MOVE HV-RESPONSE-CODE TO RESPCDO
+           END-IF
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               DATAONLY
+           END-EXEC.
