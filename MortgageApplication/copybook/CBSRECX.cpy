@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CBSRECX - EXCEPTION REPORT LINE FOR THE CBSRECON ORPHAN-CALL   *
+      *           RECONCILIATION BATCH STEP.                           *
+      ******************************************************************
+       01  RECON-EXCEPTION-LINE.
+           05 RX-ACCOUNT-NUMBER        PIC X(9).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 RX-API-TYPE              PIC X(10).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 RX-API-NAME              PIC X(15).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 RX-REASON                PIC X(30).
