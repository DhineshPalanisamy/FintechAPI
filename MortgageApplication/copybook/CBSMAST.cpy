@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CBSMAST - MORTGAGE ACCOUNT MASTER RECORD LAYOUT (VSAM KSDS,    *
+      *           KEYED ON MA-ACCOUNT-NUMBER). USED BY CBSRECON TO     *
+      *           CROSS-CHECK CBS_API_LOG_DTL ENTRIES AGAINST THE      *
+      *           ACCOUNTS THEY REFERENCE.                             *
+      ******************************************************************
+       01  MORTGAGE-ACCOUNT-MASTER-RECORD.
+           05 MA-ACCOUNT-NUMBER        PIC 9(9).
+           05 MA-ACCOUNT-STATUS        PIC X(1).
+              88 MA-STATUS-ACTIVE          VALUE 'A'.
+              88 MA-STATUS-CLOSED          VALUE 'C'.
+              88 MA-STATUS-PENDING         VALUE 'P'.
+           05 MA-CUSTOMER-NAME         PIC X(30).
+           05 MA-LOAN-AMOUNT           PIC S9(9)V99 USAGE COMP-3.
+           05 MA-OPEN-DATE             PIC X(10).
+           05 MA-CLOSE-DATE            PIC X(10).
