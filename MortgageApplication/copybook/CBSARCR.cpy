@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CBSARCR - FLAT-FILE RECORD LAYOUT FOR THE CBS_API_LOG_DTL      *
+      *           ARCHIVE FILE. MIRRORS DCLCBS-API-LOG-DTL (CBSLOG)    *
+      *           FIELD FOR FIELD SO THE ARCHIVE CAN BE READ BACK      *
+      *           WITHOUT GOING THROUGH DB2.                           *
+      ******************************************************************
+       01  ARCH-API-LOG-RECORD.
+           05 AR-ACCOUNT-NUMBER       PIC S9(9)   USAGE COMP.
+           05 AR-API-TYPE             PIC X(10).
+           05 AR-API-COPYBOOK-LEN     PIC S9(4)   USAGE COMP.
+           05 AR-API-COPYBOOK-TEXT    PIC X(4000).
+           05 AR-API-NAME             PIC X(15).
+           05 AR-TIME-STAMP           PIC X(26).
+           05 AR-API-RESPONSE-CODE    PIC X(4).
+           05 AR-API-RETRY-COUNT      PIC S9(9)   USAGE COMP.
+           05 AR-SEQUENCE-NUMBER      PIC S9(9)   USAGE COMP.
+           05 AR-DURATION-MS          PIC S9(9)   USAGE COMP.
