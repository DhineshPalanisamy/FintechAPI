@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CBSBRWM - CICS COMMAREA FOR TRANSACTION BRSE (CBSBRWT).        *
+      *           CARRIES BROWSE POSITION ACROSS PSEUDO-CONVERSATIONS  *
+      *           SO PF8 CAN RESUME PAGING WHERE THE LAST SCREEN LEFT  *
+      *           OFF, NEWEST-ROW-FIRST, ON THE CBSVSAM KSDS MIRROR.   *
+      ******************************************************************
+       01  DFHCOMMAREA.
+           05 CA-FUNCTION              PIC X(1).
+              88 CA-FUNCTION-FIRST-PAGE    VALUE 'F'.
+              88 CA-FUNCTION-NEXT-PAGE     VALUE 'N'.
+           05 CA-ACCOUNT-NUMBER        PIC S9(9) COMP.
+           05 CA-LAST-TIME-STAMP       PIC X(26).
+           05 CA-MORE-DATA-SW          PIC X(1).
+              88 CA-MORE-DATA              VALUE 'Y'.
+           05 CA-RETURN-CODE           PIC X(2).
+              88 CA-RC-OK                  VALUE '00'.
+              88 CA-RC-NOT-FOUND           VALUE '04'.
+              88 CA-RC-VSAM-ERROR          VALUE '12'.
+           05 CA-MESSAGE                PIC X(60).
