@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CBSVSAM - VSAM KSDS RECORD LAYOUT FOR THE CBS_API_LOG_DTL      *
+      *           NIGHTLY LOOKUP MIRROR (CBSVSMLD/CBSBRWSE). KEYED ON  *
+      *           ACCOUNT NUMBER PLUS TIME STAMP SO INQUIRY CAN DO A   *
+      *           FAST KEYED READ INSTEAD OF A DB2 TABLE SCAN.         *
+      ******************************************************************
+       01  VSAM-API-LOG-RECORD.
+           05 VS-KEY.
+              10 VS-ACCOUNT-NUMBER    PIC 9(9).
+              10 VS-TIME-STAMP        PIC X(26).
+           05 VS-API-TYPE             PIC X(10).
+           05 VS-API-COPYBOOK-LEN     PIC S9(4)   USAGE COMP.
+           05 VS-API-COPYBOOK-TEXT    PIC X(4000).
+           05 VS-API-NAME             PIC X(15).
+           05 VS-API-RESPONSE-CODE    PIC X(4).
+           05 VS-API-RETRY-COUNT      PIC S9(9)   USAGE COMP.
