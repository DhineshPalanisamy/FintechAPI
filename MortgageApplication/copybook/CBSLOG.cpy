@@ -1,50 +1,78 @@
-      ******************************************************************
-      * DCLGEN TABLE(COREBK.CBS_API_LOG_DTL)                           *
-      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSLOG))                    *
-      *        LANGUAGE(COBOL)                                         *
-      *        NAMES(H4-)                                              *
-      *        QUOTE                                                   *
-      *        LABEL(YES)                                              *
-      *        COLSUFFIX(YES)                                          *
-      *        INDVAR(YES)                                             *
-      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
-      ******************************************************************
-           EXEC SQL DECLARE COREBK.CBS_API_LOG_DTL TABLE
-           ( ACCOUNT_NUMBER                 INTEGER NOT NULL,
-             API_TYPE                       CHAR(10) NOT NULL,
-             API_COPYBOOK                   VARCHAR(4000) NOT NULL,
-             API_NAME                       CHAR(15) NOT NULL,
-             TIME_STAMP                     TIMESTAMP NOT NULL
-           ) END-EXEC.
-      ******************************************************************
-      * COBOL DECLARATION FOR TABLE COREBK.CBS_API_LOG_DTL             *
-      ******************************************************************
-       01  DCLCBS-API-LOG-DTL.
-      *    *************************************************************
-      *                       ACCOUNT_NUMBER
-           10 H4-ACCOUNT-NUMBER    PIC S9(9) USAGE COMP.
-      *    *************************************************************
-      *                       API_TYPE
-           10 H4-API-TYPE          PIC X(10).
-      *    *************************************************************
-           10 H4-API-COPYBOOK.
-      *                       API_COPYBOOK LENGTH
-              49 H4-API-COPYBOOK-LEN
-                 PIC S9(4) USAGE COMP.
-      *                       API_COPYBOOK
-              49 H4-API-COPYBOOK-TEXT
-                 PIC X(4000).
-      *    *************************************************************
-      *                       API_NAME
-           10 H4-API-NAME          PIC X(15).
-      *    *************************************************************
-      *                       TIME_STAMP
-           10 H4-TIME-STAMP        PIC X(26).
-      ******************************************************************
-      * INDICATOR VARIABLE STRUCTURE                                   *
-      ******************************************************************
-       01  ICBS-API-LOG-DTL.
-           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 5 TIMES.
-      ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
-      ******************************************************************
\ No newline at end of file
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_API_LOG_DTL)                           *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSLOG))                    *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(H4-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBS_API_LOG_DTL TABLE
+           ( ACCOUNT_NUMBER                 INTEGER NOT NULL,
+             API_TYPE                       CHAR(10) NOT NULL,
+             API_COPYBOOK                   VARCHAR(4000) NOT NULL,
+             API_NAME                       CHAR(15) NOT NULL,
+             TIME_STAMP                     TIMESTAMP NOT NULL,
+             API_RESPONSE_CODE               CHAR(4),
+             API_RETRY_COUNT                 INTEGER,
+             SEQUENCE_NUMBER                 INTEGER NOT NULL,
+      *          ADDED VIA ALTER TABLE ... ADD COLUMN SEQUENCE_NUMBER
+      *          INTEGER NOT NULL WITH DEFAULT 1 (BACKFILLS EXISTING
+      *          SINGLE-ROW CALLS AS SEQUENCE 1) - DCLGEN DOES NOT ECHO
+      *          THE DEFAULT CLAUSE, NOTED HERE FOR MAINTAINERS.
+             DURATION_MS                     INTEGER
+      *          END-TO-END CALL DURATION IN MILLISECONDS. TIME_STAMP
+      *          REMAINS THE SINGLE LOGGED POINT-IN-TIME (CALL-END) FOR
+      *          EVERY EXISTING KEY/CURSOR IN THIS APPLICATION, SO A
+      *          COMPUTED DURATION COLUMN WAS ADDED HERE INSTEAD OF A
+      *          SEPARATE CALL-START-TIMESTAMP - THAT WOULD HAVE MEANT
+      *          RE-KEYING CBSLOGWR/CBSLOGRD, THE VSAM MIRROR (CBSVSAM),
+      *          THE ARCHIVE LAYOUT (CBSARCR) AND THE CICS COMMAREA
+      *          (CBSRSPM) FOR NO BENEFIT TO THE SLA REPORT ITSELF.
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBS_API_LOG_DTL             *
+      ******************************************************************
+       01  DCLCBS-API-LOG-DTL.
+      *    *************************************************************
+      *                       ACCOUNT_NUMBER
+           10 H4-ACCOUNT-NUMBER    PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       API_TYPE
+           10 H4-API-TYPE          PIC X(10).
+      *    *************************************************************
+           10 H4-API-COPYBOOK.
+      *                       API_COPYBOOK LENGTH
+              49 H4-API-COPYBOOK-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       API_COPYBOOK
+              49 H4-API-COPYBOOK-TEXT
+                 PIC X(4000).
+      *    *************************************************************
+      *                       API_NAME
+           10 H4-API-NAME          PIC X(15).
+      *    *************************************************************
+      *                       TIME_STAMP
+           10 H4-TIME-STAMP        PIC X(26).
+      *    *************************************************************
+      *                       API_RESPONSE_CODE
+           10 H4-API-RESPONSE-CODE PIC X(4).
+      *    *************************************************************
+      *                       API_RETRY_COUNT
+           10 H4-API-RETRY-COUNT   PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       SEQUENCE_NUMBER
+           10 H4-SEQUENCE-NUMBER   PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       DURATION_MS
+           10 H4-DURATION-MS       PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICBS-API-LOG-DTL.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 9 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
+      ******************************************************************
