@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CBSFEXR - FIXED-WIDTH FEED RECORD SHIPPED NIGHTLY TO THE       *
+      *           EXTERNAL FRAUD-MONITORING INTERFACE. ONE RECORD PER  *
+      *           DCLCBS-API-LOG-DTL ROW LOGGED THAT DAY.              *
+      ******************************************************************
+       01  FRAUD-FEED-RECORD.
+           05 FF-ACCOUNT-NUMBER       PIC 9(9).
+           05 FF-API-TYPE             PIC X(10).
+           05 FF-API-NAME             PIC X(15).
+           05 FF-TIME-STAMP           PIC X(26).
+           05 FILLER                  PIC X(73).
