@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CBSSLAT - SLA THRESHOLD TABLE RECORD. ONE ROW PER API_TYPE/    *
+      *           API_NAME COMBINATION, GIVING THE MAXIMUM ALLOWED     *
+      *           DURATION_MS BEFORE A CALL IS FLAGGED AS AN SLA       *
+      *           BREACH BY CBSSLAR. LOADED INTO WORKING STORAGE AT    *
+      *           STARTUP AND SEARCHED BY API_TYPE/API_NAME.           *
+      ******************************************************************
+       01  SLA-THRESHOLD-RECORD.
+           05 ST-API-TYPE              PIC X(10).
+           05 ST-API-NAME              PIC X(15).
+           05 ST-THRESHOLD-MS          PIC S9(9) COMP.
