@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CBSRSTC - RESTART CHECKPOINT RECORD FOR THE CBS_API_LOG_DTL    *
+      *           ARCHIVE/PURGE JOB (CBSARCPG). HOLDS THE LAST KEY     *
+      *           COMMITTED SO AN ABEND MID-RUN CAN RESUME WITHOUT     *
+      *           REPROCESSING OR DOUBLE-DELETING ROWS.                *
+      ******************************************************************
+       01  RESTART-CHECKPOINT-RECORD.
+           05 RC-LAST-ACCOUNT-NUMBER  PIC S9(9)   USAGE COMP.
+           05 RC-LAST-TIME-STAMP      PIC X(26).
+           05 RC-LAST-SEQUENCE-NUMBER PIC S9(9)   USAGE COMP.
+           05 RC-ROWS-ARCHIVED        PIC S9(9)   USAGE COMP.
+           05 RC-ROWS-DELETED         PIC S9(9)   USAGE COMP.
+           05 RC-RUN-STATUS           PIC X(1).
+              88 RC-STATUS-IN-PROGRESS    VALUE 'I'.
+              88 RC-STATUS-COMPLETE       VALUE 'C'.
