@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CBSARCP - CONTROL CARD PARAMETERS FOR THE CBS_API_LOG_DTL      *
+      *           ARCHIVE/PURGE JOB (CBSARCPG). ONE 80-BYTE CARD.      *
+      ******************************************************************
+       01  ARCHIVE-CONTROL-CARD.
+           05 CC-RETENTION-DAYS       PIC 9(3).
+           05 CC-COMMIT-INTERVAL      PIC 9(5).
+           05 FILLER                  PIC X(72).
