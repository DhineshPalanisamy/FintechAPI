@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CBSRSPM - COMMAREA LAYOUT FOR THE CBSRSPMT RESPONSE-CODE       *
+      *           MAINTENANCE TRANSACTION. OPS KEYS IN THE KEY OF A    *
+      *           CBS_API_LOG_DTL ROW AND FLAGS IT FOR REPROCESSING.   *
+      ******************************************************************
+       01  DFHCOMMAREA.
+           05 CA-ACCOUNT-NUMBER        PIC S9(9) USAGE COMP.
+           05 CA-API-NAME               PIC X(15).
+           05 CA-TIME-STAMP             PIC X(26).
+           05 CA-RETURN-CODE            PIC X(2).
+              88 CA-RC-OK                   VALUE '00'.
+              88 CA-RC-NOT-FOUND            VALUE '04'.
+              88 CA-RC-SQL-ERROR            VALUE '12'.
+           05 CA-MESSAGE                PIC X(60).
