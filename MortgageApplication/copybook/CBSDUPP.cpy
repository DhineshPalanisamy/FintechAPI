@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CBSDUPP - CONTROL CARD PARAMETERS FOR THE CBS_API_LOG_DTL      *
+      *           DUPLICATE-CALL DETECTOR JOB (CBSDUPR). ONE 80-BYTE   *
+      *           CARD SUPPLYING THE SUPPRESSION WINDOW IN SECONDS.    *
+      ******************************************************************
+       01  DUPR-CONTROL-CARD.
+           05 CC-WINDOW-SECONDS       PIC 9(5).
+           05 FILLER                  PIC X(75).
