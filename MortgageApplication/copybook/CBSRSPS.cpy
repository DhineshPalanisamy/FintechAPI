@@ -0,0 +1,36 @@
+      ******************************************************************
+      * CBSRSPS - SYMBOLIC MAP FOR MAPSET CBSRSPMT, MAP CBSRSPM        *
+      *           (AS GENERATED BY BMS ASSEMBLY OF CBSRSPMT.bms)       *
+      ******************************************************************
+       01  CBSRSPMI.
+           05 FILLER                  PIC X(50).
+           05 ACCTNBRL                PIC S9(4) USAGE COMP.
+           05 ACCTNBRF                PIC X.
+           05 FILLER REDEFINES ACCTNBRF.
+              10 ACCTNBRA             PIC X.
+           05 ACCTNBRI                PIC 9(9).
+           05 APINAMEL                PIC S9(4) USAGE COMP.
+           05 APINAMEF                PIC X.
+           05 FILLER REDEFINES APINAMEF.
+              10 APINAMEA             PIC X.
+           05 APINAMEI                PIC X(15).
+           05 TIMESTMPL               PIC S9(4) USAGE COMP.
+           05 TIMESTMPF               PIC X.
+           05 FILLER REDEFINES TIMESTMPF.
+              10 TIMESTMPA            PIC X.
+           05 TIMESTMPI               PIC X(26).
+
+       01  CBSRSPMO REDEFINES CBSRSPMI.
+           05 FILLER                  PIC X(50).
+           05 FILLER                  PIC X(3).
+           05 ACCTNBRO                PIC ZZZZZZZZ9.
+           05 FILLER                  PIC X(3).
+           05 APINAMEO                PIC X(15).
+           05 FILLER                  PIC X(3).
+           05 TIMESTMPO               PIC X(26).
+           05 FILLER                  PIC X(3).
+           05 RESPCDO                 PIC X(4).
+           05 FILLER                  PIC X(3).
+           05 RETRYCNTO               PIC ZZZZZZZZ9.
+           05 FILLER                  PIC X(3).
+           05 MSGLINEO                PIC X(79).
