@@ -0,0 +1,54 @@
+      ******************************************************************
+      * CBSBRWS - SYMBOLIC MAP FOR MAPSET CBSBRWT, MAP CBSBRWT         *
+      *           (AS GENERATED BY BMS ASSEMBLY OF CBSBRWT.bms)        *
+      ******************************************************************
+       01  CBSBRWTI.
+           05 FILLER                  PIC X(50).
+           05 ACCTNBRL                PIC S9(4) USAGE COMP.
+           05 ACCTNBRF                PIC X.
+           05 FILLER REDEFINES ACCTNBRF.
+              10 ACCTNBRA             PIC X.
+           05 ACCTNBRI                PIC 9(9).
+
+       01  CBSBRWTO REDEFINES CBSBRWTI.
+           05 FILLER                  PIC X(50).
+           05 FILLER                  PIC X(3).
+           05 ACCTNBRO                PIC ZZZZZZZZ9.
+           05 FILLER                  PIC X(3).
+           05 HDRLINEO                PIC X(60).
+           05 FILLER                  PIC X(3).
+           05 DET1TYPO                PIC X(10).
+           05 FILLER                  PIC X(3).
+           05 DET1NAMO                PIC X(15).
+           05 FILLER                  PIC X(3).
+           05 DET1TSO                 PIC X(26).
+           05 FILLER                  PIC X(3).
+           05 DET2TYPO                PIC X(10).
+           05 FILLER                  PIC X(3).
+           05 DET2NAMO                PIC X(15).
+           05 FILLER                  PIC X(3).
+           05 DET2TSO                 PIC X(26).
+           05 FILLER                  PIC X(3).
+           05 DET3TYPO                PIC X(10).
+           05 FILLER                  PIC X(3).
+           05 DET3NAMO                PIC X(15).
+           05 FILLER                  PIC X(3).
+           05 DET3TSO                 PIC X(26).
+           05 FILLER                  PIC X(3).
+           05 DET4TYPO                PIC X(10).
+           05 FILLER                  PIC X(3).
+           05 DET4NAMO                PIC X(15).
+           05 FILLER                  PIC X(3).
+           05 DET4TSO                 PIC X(26).
+           05 FILLER                  PIC X(3).
+           05 DET5TYPO                PIC X(10).
+           05 FILLER                  PIC X(3).
+           05 DET5NAMO                PIC X(15).
+           05 FILLER                  PIC X(3).
+           05 DET5TSO                 PIC X(26).
+           05 FILLER                  PIC X(3).
+           05 PAYLOADO                PIC X(79).
+           05 FILLER                  PIC X(3).
+           05 PFKEYSO                 PIC X(53).
+           05 FILLER                  PIC X(3).
+           05 MSGLINEO                PIC X(79).
