@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CBSLOGX - CALL PARAMETER AREA SHARED BY CBSLOGWR (CHUNKED     *
+      *           WRITE) AND CBSLOGRD (REASSEMBLE READ) FOR AN        *
+      *           API_COPYBOOK PAYLOAD THAT MAY EXCEED THE 4000-BYTE  *
+      *           SINGLE-ROW LIMIT ON CBS_API_LOG_DTL.                 *
+      ******************************************************************
+       01  CBSLOGX-PARMS.
+           05 LX-ACCOUNT-NUMBER        PIC S9(9)   USAGE COMP.
+           05 LX-API-TYPE              PIC X(10).
+           05 LX-API-NAME              PIC X(15).
+           05 LX-TIME-STAMP            PIC X(26).
+           05 LX-PAYLOAD-LENGTH        PIC S9(8)   USAGE COMP.
+           05 LX-PAYLOAD-TEXT          PIC X(32000).
+           05 LX-DURATION-MS           PIC S9(9)   USAGE COMP.
+           05 LX-RETURN-CODE           PIC X(2).
+              88 LX-RC-OK                  VALUE '00'.
+              88 LX-RC-NOT-FOUND           VALUE '04'.
+              88 LX-RC-TRUNCATED           VALUE '08'.
+              88 LX-RC-SQL-ERROR           VALUE '12'.
